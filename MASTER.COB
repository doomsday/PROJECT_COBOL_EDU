@@ -0,0 +1,29 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. Master-Driver.
+       AUTHOR. Mike Korolevsky.
+       DATE-WRITTEN. 09 Aug 2026.
+
+      *> Runs the daily cycle in one job step by CALLing Accept-Date,
+      *> Enter-Name, Draft and the tax remittance program (HELLO-WORLD)
+      *> as subprograms instead of relying on BATCHRUN.JCL's separate
+      *> EXEC PGM steps. Accept-Date's derived run date is passed on to
+      *> Enter-Name and Draft so all three agree on what day it is,
+      *> instead of each one ACCEPTing the system date independently.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-TODAYS-DATE  PIC 9(8) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "==== Master-Driver: daily cycle starting ===="
+
+           CALL "Accept-Date" USING WS-TODAYS-DATE
+           DISPLAY "Master-Driver run date: " WS-TODAYS-DATE
+
+           CALL "ENTER-NAME" USING WS-TODAYS-DATE
+           CALL "Draft"      USING WS-TODAYS-DATE
+           CALL "HELLO-WORLD"
+
+           DISPLAY "==== Master-Driver: daily cycle complete ===="
+           STOP RUN.
