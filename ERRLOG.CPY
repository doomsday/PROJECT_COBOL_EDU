@@ -0,0 +1,13 @@
+      *>----------------------------------------------------------
+      *> ERRLOG.CPY
+      *> FD and record layout for the shared ERROR-LOG-FILE. COPY
+      *> this into the FILE SECTION alongside ERRLOGSL.CPY's
+      *> SELECT. ERR-PROGRAM-ID identifies which program logged the
+      *> record, so one file can be scanned for all seven programs.
+      *>----------------------------------------------------------
+       FD  ERROR-LOG-FILE.
+       01  ERROR-LOG-RECORD.
+           02  ERR-PROGRAM-ID      PIC X(10).
+           02  ERR-FIELD-NAME      PIC X(16).
+           02  ERR-INCOMING-VALUE  PIC X(21).
+           02  ERR-MESSAGE         PIC X(40).
