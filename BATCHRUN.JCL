@@ -0,0 +1,115 @@
+//BATCHRUN JOB (ACCTG),'DAILY BATCH CYCLE',
+//             CLASS=A,MSGCLASS=X,TIME=(00,10)
+//*--------------------------------------------------------------
+//* DAILY BATCH CYCLE
+//* RUNS THE EIGHT PRODUCTION PROGRAMS AS ORDERED STEPS SO THE
+//* MORNING BATCH WINDOW NO LONGER DEPENDS ON AN OPERATOR RUNNING
+//* THEM BY HAND IN THE RIGHT SEQUENCE.
+//*
+//* SEQUENCE:
+//*   1. ACCPTDT  - CAPTURE AND LOG TODAY'S DATE (MUST RUN FIRST -
+//*                 EVERY DOWNSTREAM STEP KEYS OFF DATELOG.DAT)
+//*   2. ENTRNAME - BATCH ENROLLMENT FROM ROSTER.DAT
+//*   3. DRAFT    - STUDENT MASTER MAINTENANCE, HEADCOUNT REPORT
+//*   4. PUZZLE   - BIRTH-QUARTER DEMOGRAPHICS REPORT
+//*   5. ARITH    - END-OF-DAY ARITHMETIC RECONCILIATION
+//*   6. DOCALC   - AD-HOC CALCULATION REQUESTS
+//*   7. TAX      - DAILY TAX REMITTANCE
+//*   8. EODRPT   - END-OF-DAY OPERATIONS CONTROL REPORT (READS THE
+//*                 DAY'S OUTPUT FROM STEPS 1-7, SO IT RUNS LAST)
+//*
+//* EACH STEP AFTER THE FIRST CARRIES A COND= TEST THAT SKIPS THE
+//* REMAINING STEPS IF A PRIOR STEP ENDED WITH A NONZERO RETURN
+//* CODE, THE SAME WAY SUCCESSIVE STEPS IN ANY OTHER PRODUCTION JOB
+//* STREAM WOULD.
+//*
+//* ENTRNAME/DRAFT/ARITH/DOCALC/TAX ALL LOG REJECTED RECORDS TO THE
+//* ONE SHARED ERROR-LOG-FILE (ERRORLOG.DAT) RATHER THAN A PRIVATE
+//* EXCEPTION FILE APIECE, SO EACH OF THOSE STEPS CARRIES ITS OWN
+//* ERRORLOG DD POINTING AT THE SAME CATALOGUED DATA SET. ARITH'S
+//* AND DOCALC'S CHECKPOINT/RESTART FILES ARE PER-PROGRAM, SO THOSE
+//* TWO STEPS EACH ALSO CARRY THEIR OWN DD FOR THEIRS.
+//*
+//* NOTE ON THE DD STATEMENTS BELOW: EVERY ONE OF THESE EIGHT
+//* PROGRAMS OPENS ITS FILES BY A HARDCODED QUOTED FILENAME (E.G.
+//* "ROSTER.DAT"), NOT AN EXTERNAL-NAME THE RUNTIME RESOLVES AGAINST
+//* A DD STATEMENT'S ENVIRONMENT VARIABLE. THE DSN/DISP VALUES HERE
+//* RECORD, FOR THE OPERATOR AND FOR RECOVERY/CATALOGING PURPOSES,
+//* WHICH PRODUCTION DATA SET EACH PROGRAM'S FIXED LOCAL FILE
+//* CORRESPONDS TO ON THIS SYSTEM - THEY DO NOT ROUTE OR REDIRECT
+//* WHAT THE PROGRAM ACTUALLY OPENS. A STEP THAT NEEDS TO READ WHAT
+//* AN EARLIER STEP WROTE (E.G. STEP080 READING STEP070'S TAXSUMRY)
+//* RELIES ON BOTH STEPS' PROGRAMS OPENING THE SAME LOCAL FILE, NOT
+//* ON THE DD STATEMENTS.
+//*--------------------------------------------------------------
+//STEP010  EXEC PGM=ACCPTDT
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DATELOG  DD DSN=PROD.BATCH.DATELOG,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=37)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP020  EXEC PGM=ENTRNAME,COND=(0,NE,STEP010)
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//ROSTER   DD DSN=PROD.BATCH.ROSTER,DISP=SHR
+//STUDENTM DD DSN=PROD.MASTER.STUDENTM,DISP=SHR
+//ERRORLOG DD DSN=PROD.BATCH.ERRORLOG,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=87)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP030  EXEC PGM=DRAFT,COND=((0,NE,STEP010),(0,NE,STEP020))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDENTT DD DSN=PROD.BATCH.STUDENTT,DISP=SHR
+//STUDENTM DD DSN=PROD.MASTER.STUDENTM,DISP=SHR
+//COSTCTR  DD DSN=PROD.BATCH.COSTCTR,DISP=SHR
+//SUMCTL   DD DSN=PROD.BATCH.SUMCTL,DISP=SHR
+//ERRORLOG DD DSN=PROD.BATCH.ERRORLOG,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=87)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP040  EXEC PGM=PUZZLE,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//STUDENTM DD DSN=PROD.MASTER.STUDENTM,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP050  EXEC PGM=ARITH,COND=((0,NE,STEP010),(0,NE,STEP020),
+//             (0,NE,STEP030))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CALCTRAN DD DSN=PROD.BATCH.CALCTRAN,DISP=SHR
+//ERRORLOG DD DSN=PROD.BATCH.ERRORLOG,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=87)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP060  EXEC PGM=DOCALC,COND=((0,NE,STEP010),(0,NE,STEP050))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//CALCREQ  DD DSN=PROD.BATCH.CALCREQ,DISP=SHR
+//DOCALCCK DD DSN=PROD.BATCH.DOCALCCK,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=07)
+//ERRORLOG DD DSN=PROD.BATCH.ERRORLOG,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=87)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP070  EXEC PGM=TAX,COND=((0,NE,STEP010),(0,NE,STEP050),
+//             (0,NE,STEP060))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//SALESTRN DD DSN=PROD.BATCH.SALESTRN,DISP=SHR
+//SALESCK  DD DSN=PROD.BATCH.SALESCK,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=07)
+//TAXSUMRY DD DSN=PROD.BATCH.TAXSUMRY,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=35)
+//ERRORLOG DD DSN=PROD.BATCH.ERRORLOG,DISP=(MOD,CATLG,CATLG),
+//            DCB=(RECFM=FB,LRECL=87)
+//SYSOUT   DD SYSOUT=*
+//*
+//STEP080  EXEC PGM=EODRPT,COND=((0,NE,STEP010),(0,NE,STEP070))
+//STEPLIB  DD DSN=PROD.COBOL.LOADLIB,DISP=SHR
+//DATELOG  DD DSN=PROD.BATCH.DATELOG,DISP=SHR
+//CALCTRAN DD DSN=PROD.BATCH.CALCTRAN,DISP=SHR
+//CALCREQ  DD DSN=PROD.BATCH.CALCREQ,DISP=SHR
+//ROSTER   DD DSN=PROD.BATCH.ROSTER,DISP=SHR
+//STUDENTM DD DSN=PROD.MASTER.STUDENTM,DISP=SHR
+//SALESTRN DD DSN=PROD.BATCH.SALESTRN,DISP=SHR
+//TAXSUMRY DD DSN=PROD.BATCH.TAXSUMRY,DISP=SHR
+//ERRORLOG DD DSN=PROD.BATCH.ERRORLOG,DISP=SHR
+//SYSOUT   DD SYSOUT=*
+//
