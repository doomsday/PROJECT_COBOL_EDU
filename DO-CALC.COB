@@ -1,19 +1,260 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. DoCalc.
        AUTHOR. Michael Coughlan.
+
+      *> 08 Aug 2026 MC - Reworked to read CALC-REQUESTS, a batch of
+      *> operand pairs plus an operation code, instead of accepting a
+      *> single pair interactively - lets a whole shift's worth of
+      *> ad-hoc sums run in one pass.
+      *> 08 Aug 2026 MC - CALC-REQUESTS is a batch file, so there is
+      *> no operator to re-prompt; a record with non-numeric operands
+      *> is written to DOCALCEXC.DAT (using the same UserPrompt text
+      *> that used to be displayed) and skipped instead of aborting.
+      *> 08 Aug 2026 MC - FirstNum/SecondNum widened from single
+      *> digits to PIC 9(7)V99 so real transaction amounts can be run
+      *> through this calculator.
+      *> 09 Aug 2026 MC - Rejected requests now go to the shared
+      *> ERROR-LOG-FILE (ERRLOG/ERRLOGSL/ERRLOGWR copybooks) instead of
+      *> a program-private DOCALCEXC.DAT.
+      *> 09 Aug 2026 MC - CALC-REQUESTS-FILE now opens with a FILE
+      *> STATUS clause and the shared FILESTAT/FILERTRY retry routine
+      *> instead of letting a missing or locked file crash with a raw
+      *> abend.
+      *> 09 Aug 2026 MC - Added checkpoint/restart: the count of
+      *> requests read so far is filed to DOCALCCK.DAT every 50
+      *> requests, so a run that dies partway through a long batch
+      *> can be restarted from the last checkpoint instead of
+      *> recalculating requests already processed.
+      *> 09 Aug 2026 MC - Review fix: every arithmetic branch used to
+      *> DISPLAY CalcResult right after the COMPUTE regardless of
+      *> whether ON SIZE ERROR had fired, so an overflow displayed
+      *> whatever stale value CalcResult held from the prior request.
+      *> CalcResult is now only displayed once, after the EVALUATE,
+      *> and only when nothing in this request marked it invalid.
+      *> 09 Aug 2026 MC - Review fix: Check-File-Status no longer
+      *> STOP RUNs the whole run unit itself on a retry-limit abend;
+      *> Open-Calc-Requests-File now tests WS-ABEND-OCCURRED right
+      *> after the retry loop and STOP RUNs here instead, since this
+      *> is a standalone batch program with no caller to GOBACK to.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-REQUESTS-FILE ASSIGN TO "CALCREQ.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CALC-REQUESTS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "DOCALCCK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+           COPY ERRLOGSL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-REQUESTS-FILE.
+       01  CALC-REQUEST-RECORD.
+           02  CR-FIRST-NUM        PIC 9(7)V99.
+           02  CR-SECOND-NUM       PIC 9(7)V99.
+           02  CR-OPERATION-CODE   PIC X.
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           02  CKPT-RECORDS-READ   PIC 9(7).
+
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-       01 FirstNum      PIC 9       VALUE ZEROS.
-       01 SecondNum     PIC 9       VALUE ZEROS.
-       01 CalcResult    PIC 99      VALUE 0.
+       01 CALC-REQUESTS-STATUS PIC XX.
+       01 CHECKPOINT-STATUS    PIC XX.
+           COPY FILESTAT.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5)  VALUE 00050.
+       01 WS-RECORDS-READ        PIC 9(7)  VALUE ZERO.
+       01 WS-RESTART-SKIP-COUNT  PIC 9(7)  VALUE ZERO.
+       01 WS-CKPT-QUOTIENT       PIC 9(5)  VALUE ZERO.
+       01 WS-CKPT-REMAINDER      PIC 9(5)  VALUE ZERO.
+       01 FirstNum      PIC 9(7)V99 VALUE ZEROS.
+       01 SecondNum     PIC 9(7)V99 VALUE ZEROS.
+       01 CalcResult    PIC S9(9)V99 VALUE ZERO.
        01 UserPrompt    PIC A(38)   VALUE
-      -                 "Please enter two single digit numbers".
+      -                 "Invalid calc request record skipped  ".
+
+       01 OperationCode PIC X.
+           88 IS-ADD-OP      VALUE "A".
+           88 IS-SUBTRACT-OP VALUE "S".
+           88 IS-MULTIPLY-OP VALUE "M".
+           88 IS-DIVIDE-OP   VALUE "D".
+
+       01 WS-EOF-SWITCH  PIC X VALUE "N".
+           88 END-OF-CALC-REQUESTS VALUE "Y".
+
+       01 WS-CALCRESULT-OK      PIC X VALUE "Y".
+           88 CALCRESULT-IS-VALID VALUE "Y" FALSE "N".
+
        PROCEDURE DIVISION.
        Begin.
-           DISPLAY UserPrompt
-           ACCEPT FirstNum
-           ACCEPT SecondNum
-           COMPUTE CalcResult = FirstNum + SecondNum
-           DISPLAY "Result is = ", CalcResult
+           MOVE "DOCALC" TO ERR-PROGRAM-ID
+           PERFORM Open-Calc-Requests-File
+           PERFORM Restart-From-Checkpoint
+
+           PERFORM Read-Calc-Request
+           PERFORM UNTIL END-OF-CALC-REQUESTS
+               PERFORM Process-Calc-Request
+               PERFORM Write-Checkpoint-If-Due
+               PERFORM Read-Calc-Request
+           END-PERFORM
+
+           PERFORM Clear-Checkpoint
+           CLOSE CALC-REQUESTS-FILE
            STOP RUN.
-           
\ No newline at end of file
+
+       Open-Calc-Requests-File.
+           MOVE "CALCREQ.DAT" TO WS-ABEND-FILE-NAME
+           MOVE ZERO TO WS-ABEND-RETRY-COUNT
+           PERFORM Try-Open-Calc-Requests
+               UNTIL CALC-REQUESTS-STATUS = "00"
+                  OR WS-ABEND-RETRY-COUNT >= 3
+           IF ABEND-OCCURRED
+               STOP RUN
+           END-IF.
+
+       Try-Open-Calc-Requests.
+           OPEN INPUT CALC-REQUESTS-FILE
+           MOVE CALC-REQUESTS-STATUS TO WS-ABEND-STATUS
+           PERFORM Check-File-Status.
+
+      *> A prior run's checkpoint, if any, records how many requests
+      *> it had already read; those records are re-read and discarded
+      *> here so a restarted run picks up where the last one left
+      *> off. No checkpoint on file is the normal case for a fresh
+      *> run, not an error, so it is not run through the retry/abend
+      *> routine the way a missing CALC-REQUESTS-FILE would be.
+       Restart-From-Checkpoint.
+           MOVE ZERO TO WS-RESTART-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ TO WS-RESTART-SKIP-COUNT
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-SKIP-COUNT > ZERO
+               DISPLAY "DOCALCCK.DAT: RESTARTING AFTER "
+                   WS-RESTART-SKIP-COUNT " REQUESTS ALREADY PROCESSED"
+               PERFORM Read-Calc-Request WS-RESTART-SKIP-COUNT TIMES
+           END-IF.
+
+       Read-Calc-Request.
+           READ CALC-REQUESTS-FILE
+               AT END
+                   SET END-OF-CALC-REQUESTS TO TRUE
+           END-READ
+           IF NOT END-OF-CALC-REQUESTS
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
+
+      *> Every WS-CHECKPOINT-INTERVAL requests, the count read so far
+      *> is filed to DOCALCCK.DAT so a job that dies partway through
+      *> a long batch can be restarted without recalculating requests
+      *> already processed.
+       Write-Checkpoint-If-Due.
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM Write-Checkpoint
+           END-IF.
+
+       Write-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-READ TO CKPT-RECORDS-READ
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> A run that reaches end of file needs no further restart
+      *> point; the checkpoint is reset to zero so a later run starts
+      *> at the top of CALC-REQUESTS-FILE instead of skipping it.
+       Clear-Checkpoint.
+           MOVE ZERO TO WS-RECORDS-READ
+           PERFORM Write-Checkpoint.
+
+       Process-Calc-Request.
+           IF CR-FIRST-NUM NOT NUMERIC OR CR-SECOND-NUM NOT NUMERIC
+               DISPLAY UserPrompt
+               PERFORM Log-Invalid-Request
+           ELSE
+               MOVE CR-FIRST-NUM      TO FirstNum
+               MOVE CR-SECOND-NUM     TO SecondNum
+               MOVE CR-OPERATION-CODE TO OperationCode
+               SET CALCRESULT-IS-VALID TO TRUE
+               EVALUATE TRUE
+                   WHEN IS-ADD-OP
+                       COMPUTE CalcResult = FirstNum + SecondNum
+                           ON SIZE ERROR
+                               SET CALCRESULT-IS-VALID TO FALSE
+                               PERFORM Log-Overflow
+                       END-COMPUTE
+                   WHEN IS-SUBTRACT-OP
+                       COMPUTE CalcResult = FirstNum - SecondNum
+                           ON SIZE ERROR
+                               SET CALCRESULT-IS-VALID TO FALSE
+                               PERFORM Log-Overflow
+                       END-COMPUTE
+                   WHEN IS-MULTIPLY-OP
+                       COMPUTE CalcResult = FirstNum * SecondNum
+                           ON SIZE ERROR
+                               SET CALCRESULT-IS-VALID TO FALSE
+                               PERFORM Log-Overflow
+                       END-COMPUTE
+                   WHEN IS-DIVIDE-OP
+                       IF SecondNum = ZERO
+                           SET CALCRESULT-IS-VALID TO FALSE
+                           PERFORM Log-Divide-By-Zero
+                       ELSE
+                           COMPUTE CalcResult = FirstNum / SecondNum
+                               ON SIZE ERROR
+                                   SET CALCRESULT-IS-VALID TO FALSE
+                                   PERFORM Log-Overflow
+                           END-COMPUTE
+                       END-IF
+                   WHEN OTHER
+                       SET CALCRESULT-IS-VALID TO FALSE
+                       DISPLAY UserPrompt
+                       PERFORM Log-Invalid-Request
+               END-EVALUATE
+               IF CALCRESULT-IS-VALID
+                   DISPLAY "Result is = " CalcResult
+               END-IF
+           END-IF.
+
+       Log-Invalid-Request.
+           MOVE "CR-OPERATION-COD" TO ERR-FIELD-NAME
+           MOVE SPACES            TO ERR-INCOMING-VALUE
+           STRING "A=" CR-FIRST-NUM " OP=" CR-OPERATION-CODE
+               DELIMITED BY SIZE INTO ERR-INCOMING-VALUE
+           MOVE UserPrompt        TO ERR-MESSAGE
+           PERFORM Write-Error-Log.
+
+       Log-Overflow.
+           MOVE "CalcResult      " TO ERR-FIELD-NAME
+           MOVE SPACES            TO ERR-INCOMING-VALUE
+           STRING "A=" FirstNum " OP=" OperationCode
+               DELIMITED BY SIZE INTO ERR-INCOMING-VALUE
+           MOVE "Calculation overflowed CalcResult picture"  TO
+               ERR-MESSAGE
+           PERFORM Write-Error-Log.
+
+       Log-Divide-By-Zero.
+           MOVE "SecondNum       " TO ERR-FIELD-NAME
+           MOVE SPACES            TO ERR-INCOMING-VALUE
+           STRING "A=" FirstNum " OP=" OperationCode
+               DELIMITED BY SIZE INTO ERR-INCOMING-VALUE
+           MOVE "Divide by zero requested"                   TO
+               ERR-MESSAGE
+           PERFORM Write-Error-Log.
+
+           COPY ERRLOGWR.
+           COPY FILERTRY.
