@@ -0,0 +1,23 @@
+      *>----------------------------------------------------------
+      *> FILESTAT.CPY
+      *> Working-storage fields for the shared file-status abend/
+      *> retry routine (FILERTRY.CPY). COPY into WORKING-STORAGE in
+      *> any program that opens a batch file with a FILE STATUS
+      *> clause.
+      *>----------------------------------------------------------
+       01 WS-ABEND-FILE-NAME   PIC X(20).
+       01 WS-ABEND-STATUS      PIC XX.
+       01 WS-ABEND-RETRY-COUNT PIC 9 VALUE ZERO.
+
+      *> Set by Check-File-Status when a file exhausts its retries;
+      *> the calling program tests this right after its open/retry
+      *> paragraph and ends the run the way it normally would (GOBACK
+      *> to its caller, or STOP RUN if it has none), instead of
+      *> Check-File-Status ending the run itself.
+       01 WS-ABEND-OCCURRED    PIC X VALUE "N".
+           88 ABEND-OCCURRED       VALUE "Y".
+
+      *> FILE STATUS for the shared ERROR-LOG-FILE (ERRLOGSL.CPY);
+      *> kept here since every program that COPYs ERRLOGSL also
+      *> COPYs this file for the abend/retry fields.
+       01 ERROR-LOG-STATUS     PIC XX.
