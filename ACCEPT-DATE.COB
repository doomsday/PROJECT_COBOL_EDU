@@ -3,7 +3,59 @@
        AUTHOR. Mike Korolevsky.
        DATE-WRITTEN. 25 Aug 2023.
 
+      *> 08 Aug 2026 MK - Added DATE-LOG so the date this run believed
+      *> was "today" is kept on file, not just flashed to the console.
+      *> 08 Aug 2026 MK - Added day-of-week derivation and a bank
+      *> holiday lookup so downstream jobs can skip holiday runs.
+      *> 08 Aug 2026 MK - Added a cross-check between CurrentDate and
+      *> Y2KDate; a mismatch means century rollover or clock skew.
+      *> 08 Aug 2026 MK - Added FISCAL-YEAR/FISCAL-PERIOD derivation;
+      *> our fiscal year starts 01 July.
+      *> 09 Aug 2026 MK - DATE-LOG-FILE now opens with a FILE STATUS
+      *> clause; the very first run on a site has no DATELOG.DAT yet,
+      *> so a missing file is created instead of abending the job.
+      *> 09 Aug 2026 MK - Callable from Master-Driver: takes an
+      *> optional LK-TODAY-DATE parameter and returns the Y2KDate it
+      *> derived, so the rest of the daily cycle can share one date
+      *> instead of each program ACCEPTing its own; STOP RUN changed
+      *> to GOBACK so a caller regains control instead of ending the
+      *> whole run unit. Still runs standalone exactly as before when
+      *> given no parameter.
+      *> 09 Aug 2026 MK - Y2KDate's Year/Month/Day breakdown moved to
+      *> shared Y2KDATE.CPY, the same layout Enter-Name declared on
+      *> its own, so both programs carry today's date the same way.
+      *> 09 Aug 2026 MK - Review fix: Compute-Day-Of-Week's three
+      *> Zeller's-congruence divisions were folded into one COMPUTE, so
+      *> their fractional remainders were being summed in instead of
+      *> truncated away first, giving the wrong day of week most of the
+      *> time. Each division now runs through its own DIVIDE ... GIVING
+      *> before ZEL-H is summed, the same way Puzzle's Check-Leap-Year
+      *> already does its own truncated divisions.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATE-LOG-FILE ASSIGN TO "DATELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DATE-LOG-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  DATE-LOG-FILE.
+       01  DATE-LOG-RECORD.
+           02  DL-CURRENT-DATE     PIC 9(6).
+           02  FILLER              PIC X(1).
+           02  DL-YEAR-DAY         PIC 9(3).
+           02  FILLER              PIC X(1).
+           02  DL-Y2K-DATE         PIC 9(8).
+           02  FILLER              PIC X(1).
+           02  DL-TIMESTAMP        PIC 9(8).
+           02  FILLER              PIC X(1).
+           02  DL-DATE-MISMATCH    PIC X(1).
+           02  FILLER              PIC X(1).
+           02  DL-FISCAL-YEAR      PIC 9(4).
+           02  DL-FISCAL-PERIOD    PIC 99.
+
        WORKING-STORAGE SECTION.
        01 CurrentDate.
          02  CurrentYear     PIC 99.
@@ -13,19 +65,178 @@
        01 DayOfYear.
          02 YearDay          PIC 9(3).
 
-       01 Y2KDate.
-         02 Y2KYear          PIC 9(4).
-         02 Y2KMonth         PIC 99.
-         02 Y2KDay           PIC 99.
+           COPY Y2KDATE.
+
+       01 WS-TIME-OF-DAY      PIC 9(8).
+
+       01 DayOfWeek.
+         02 DayOfWeekNum      PIC 9.
+         02 DayOfWeekName     PIC X(9).
+
+       01 DAY-NAME-TABLE-VALUES.
+         02 FILLER PIC X(9) VALUE "Saturday ".
+         02 FILLER PIC X(9) VALUE "Sunday   ".
+         02 FILLER PIC X(9) VALUE "Monday   ".
+         02 FILLER PIC X(9) VALUE "Tuesday  ".
+         02 FILLER PIC X(9) VALUE "Wednesday".
+         02 FILLER PIC X(9) VALUE "Thursday ".
+         02 FILLER PIC X(9) VALUE "Friday   ".
+
+       01 DAY-NAME-TABLE-AREA REDEFINES DAY-NAME-TABLE-VALUES.
+         02 DAY-NAME-TABLE OCCURS 7 TIMES PIC X(9).
+
+       01 HOLIDAY-TABLE-VALUES.
+         02 FILLER PIC X(24) VALUE "0101New Year's Day      ".
+         02 FILLER PIC X(24) VALUE "0619Juneteenth          ".
+         02 FILLER PIC X(24) VALUE "0704Independence Day    ".
+         02 FILLER PIC X(24) VALUE "1111Veterans Day        ".
+         02 FILLER PIC X(24) VALUE "1225Christmas Day       ".
+
+       01 HOLIDAY-TABLE-AREA REDEFINES HOLIDAY-TABLE-VALUES.
+         02 HOLIDAY-TABLE OCCURS 5 TIMES
+                           ASCENDING KEY IS HOL-MONTH-DAY
+                           INDEXED BY HOL-IDX.
+           03 HOL-MONTH-DAY   PIC 9(4).
+           03 HOL-NAME        PIC X(20).
+
+       01 WS-HOLIDAY-FLAG      PIC X    VALUE "N".
+           88 IS-HOLIDAY-TODAY VALUE "Y".
+       01 WS-HOLIDAY-NAME      PIC X(20).
+       01 WS-TODAY-MONTH-DAY   PIC 9(4).
+
+      *> Zeller's congruence working fields.
+       01 ZEL-MONTH            PIC 99.
+       01 ZEL-YEAR             PIC 9(4).
+       01 ZEL-CENTURY          PIC 9(4).
+       01 ZEL-YEAR-OF-CENTURY  PIC 9(4).
+       01 ZEL-MONTH-NUMER      PIC 9(4).
+       01 ZEL-MONTH-TERM       PIC 9(4).
+       01 ZEL-YOC-QUOTIENT     PIC 9(4).
+       01 ZEL-CENTURY-QUOTIENT PIC 9(4).
+       01 ZEL-H                PIC S9(6).
+
+       01 WS-Y2K-CENTURY       PIC 99.
+       01 WS-Y2K-YEAR-TRUNC    PIC 99.
+
+      *> Fiscal year starts 01 July; fiscal year is named for the
+      *> calendar year in which it ends, e.g. Jul 2026 falls in FY2027.
+       01 FiscalPeriod.
+         02 FISCAL-YEAR       PIC 9(4).
+         02 FISCAL-PERIOD     PIC 99.
+       01 WS-DATE-MISMATCH     PIC X    VALUE "N".
+           88 DATES-DISAGREE   VALUE "Y" FALSE "N".
 
-       PROCEDURE DIVISION.
+       01 DATE-LOG-STATUS      PIC XX.
+
+       LINKAGE SECTION.
+       01 LK-TODAY-DATE        PIC 9(8).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-TODAY-DATE.
       *> DATE FORMAT PROCESSING IS NOT CONFORMS TO IBM COBOL STANDARD!
        Begin.
            ACCEPT CurrentDate   FROM DATE
            ACCEPT YearDay       FROM DAY
            ACCEPT Y2KDate       FROM DATE YYYYMMDD
+           ACCEPT WS-TIME-OF-DAY FROM TIME
            DISPLAY "CurrentDate: " CurrentDate
            DISPLAY "DayOfYear: " DayOfYear
            DISPLAY "Y2KDate: " Y2KDate
-           STOP RUN.
+
+           PERFORM Validate-Date-Agreement
+           PERFORM Compute-Day-Of-Week
+           PERFORM Lookup-Holiday
+           PERFORM Compute-Fiscal-Period
+           DISPLAY "Day of week: " DayOfWeekName
+           IF IS-HOLIDAY-TODAY
+               DISPLAY "Holiday: " WS-HOLIDAY-NAME
+           END-IF
+           DISPLAY "Fiscal year/period: " FISCAL-YEAR "/" FISCAL-PERIOD
+
+           OPEN EXTEND DATE-LOG-FILE
+           IF DATE-LOG-STATUS = "35"
+               OPEN OUTPUT DATE-LOG-FILE
+               CLOSE DATE-LOG-FILE
+               OPEN EXTEND DATE-LOG-FILE
+           END-IF
+           MOVE SPACES      TO DATE-LOG-RECORD
+           MOVE CurrentDate TO DL-CURRENT-DATE
+           MOVE YearDay     TO DL-YEAR-DAY
+           MOVE Y2KDate     TO DL-Y2K-DATE
+           MOVE WS-TIME-OF-DAY TO DL-TIMESTAMP
+           MOVE WS-DATE-MISMATCH TO DL-DATE-MISMATCH
+           MOVE FISCAL-YEAR   TO DL-FISCAL-YEAR
+           MOVE FISCAL-PERIOD TO DL-FISCAL-PERIOD
+           WRITE DATE-LOG-RECORD
+           CLOSE DATE-LOG-FILE
+
+           MOVE Y2KDate TO LK-TODAY-DATE
+
+           GOBACK.
+
+      *> CurrentYear is only 2 digits, so it can only be compared
+      *> against the low-order 2 digits of the 4-digit Y2KYear. Any
+      *> difference there, or a mismatch on month/day, means the two
+      *> ACCEPT statements did not read the same calendar date.
+       Validate-Date-Agreement.
+           DIVIDE Y2KYear BY 100 GIVING WS-Y2K-CENTURY
+               REMAINDER WS-Y2K-YEAR-TRUNC
+           SET DATES-DISAGREE TO FALSE
+           IF CurrentYear  NOT = WS-Y2K-YEAR-TRUNC
+           OR CurrentMonth NOT = Y2KMonth
+           OR CurrentDay   NOT = Y2KDay
+               SET DATES-DISAGREE TO TRUE
+               DISPLAY "WARNING: CurrentDate/Y2KDate disagree - "
+                       "possible century rollover or clock skew"
+               DISPLAY "  CurrentDate: " CurrentDate
+               DISPLAY "  Y2KDate    : " Y2KDate
+           END-IF.
+
+      *> Zeller's congruence, Gregorian calendar. Jan/Feb are treated
+      *> as months 13/14 of the prior year, per the standard formula.
+       Compute-Day-Of-Week.
+           MOVE Y2KMonth TO ZEL-MONTH
+           MOVE Y2KYear  TO ZEL-YEAR
+           IF ZEL-MONTH < 3
+               ADD 12 TO ZEL-MONTH
+               SUBTRACT 1 FROM ZEL-YEAR
+           END-IF
+           DIVIDE ZEL-YEAR BY 100 GIVING ZEL-CENTURY
+           COMPUTE ZEL-YEAR-OF-CENTURY = ZEL-YEAR - (ZEL-CENTURY * 100)
+
+      *> Each of Zeller's three divisions has to be truncated to a
+      *> whole number on its own before summing - folding them into
+      *> one COMPUTE lets their fractional remainders leak into the
+      *> total instead of being dropped, so each gets its own
+      *> DIVIDE ... GIVING here first.
+           COMPUTE ZEL-MONTH-NUMER = 13 * (ZEL-MONTH + 1)
+           DIVIDE ZEL-MONTH-NUMER BY 5 GIVING ZEL-MONTH-TERM
+           DIVIDE ZEL-YEAR-OF-CENTURY BY 4 GIVING ZEL-YOC-QUOTIENT
+           DIVIDE ZEL-CENTURY BY 4 GIVING ZEL-CENTURY-QUOTIENT
+
+           COMPUTE ZEL-H =
+               (Y2KDay + ZEL-MONTH-TERM
+                  + ZEL-YEAR-OF-CENTURY + ZEL-YOC-QUOTIENT
+                  + ZEL-CENTURY-QUOTIENT + (5 * ZEL-CENTURY))
+           DIVIDE ZEL-H BY 7 GIVING ZEL-H REMAINDER ZEL-H
+           ADD 1 TO ZEL-H GIVING DayOfWeekNum
+           MOVE DAY-NAME-TABLE (DayOfWeekNum) TO DayOfWeekName.
+
+       Compute-Fiscal-Period.
+           IF Y2KMonth >= 7
+               COMPUTE FISCAL-YEAR = Y2KYear + 1
+               COMPUTE FISCAL-PERIOD = Y2KMonth - 6
+           ELSE
+               MOVE Y2KYear TO FISCAL-YEAR
+               COMPUTE FISCAL-PERIOD = Y2KMonth + 6
+           END-IF.
+
+       Lookup-Holiday.
+           MOVE "N" TO WS-HOLIDAY-FLAG
+           MOVE SPACES TO WS-HOLIDAY-NAME
+           COMPUTE WS-TODAY-MONTH-DAY = (Y2KMonth * 100) + Y2KDay
+           SEARCH ALL HOLIDAY-TABLE
+               WHEN HOL-MONTH-DAY (HOL-IDX) = WS-TODAY-MONTH-DAY
+                   SET IS-HOLIDAY-TODAY TO TRUE
+                   MOVE HOL-NAME (HOL-IDX) TO WS-HOLIDAY-NAME
+           END-SEARCH.
        END PROGRAM Accept-Date.
