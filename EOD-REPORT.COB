@@ -0,0 +1,378 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. EOD-Report.
+       AUTHOR. Mike Korolevsky.
+       DATE-WRITTEN. 09 Aug 2026.
+
+      *> End-of-day operations control report: opens every batch file
+      *> the daily cycle touches - DATE-LOG-FILE, CALC-TRANS-FILE,
+      *> CALC-REQUESTS-FILE, ROSTER-FILE, STUDENT-MASTER-FILE,
+      *> SALES-TRANS-FILE and the shared ERROR-LOG-FILE - and prints
+      *> a shift-close summary of record counts and dollar totals, so
+      *> an operator can see the whole day's batch volume in one
+      *> report instead of reading each program's own console output.
+      *> Each file is opened for input only and closed again; nothing
+      *> here changes any of the other programs' data. A file not yet
+      *> created for the day (FILE STATUS "35") is a normal case for a
+      *> summary report, not an error worth aborting the whole report
+      *> over, so it is counted as zero and noted rather than run
+      *> through the FILERTRY retry/abend routine the other programs
+      *> use for files they cannot do their job without.
+      *> 09 Aug 2026 MK - Review fix: added a tax-collected total,
+      *> reading it from TAX.COB's new TAX-SUMMARY-FILE (TAXSUMRY.DAT)
+      *> the same way the run date is read back from DATE-LOG-FILE,
+      *> instead of re-deriving tax figures here from the jurisdiction
+      *> rate table TAX.COB owns.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CURRENCY SIGN IS "$".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATE-LOG-FILE ASSIGN TO "DATELOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS DATE-LOG-STATUS.
+
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CALC-TRANS-STATUS.
+
+           SELECT CALC-REQUESTS-FILE ASSIGN TO "CALCREQ.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CALC-REQUESTS-STATUS.
+
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ROSTER-STATUS.
+
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDENTM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STM-STUDENT-ID
+               FILE STATUS IS STUDENT-MASTER-STATUS.
+
+           SELECT SALES-TRANS-FILE ASSIGN TO "SALESTRN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SALES-TRANS-STATUS.
+
+           SELECT TAX-SUMMARY-FILE ASSIGN TO "TAXSUMRY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TAX-SUMMARY-STATUS.
+
+           COPY ERRLOGSL.
+
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATE-LOG-FILE.
+       01  DATE-LOG-RECORD.
+           02  DL-CURRENT-DATE     PIC 9(6).
+           02  FILLER              PIC X(1).
+           02  DL-YEAR-DAY         PIC 9(3).
+           02  FILLER              PIC X(1).
+           02  DL-Y2K-DATE         PIC 9(8).
+           02  FILLER              PIC X(1).
+           02  DL-TIMESTAMP        PIC 9(8).
+           02  FILLER              PIC X(1).
+           02  DL-DATE-MISMATCH    PIC X(1).
+           02  FILLER              PIC X(1).
+           02  DL-FISCAL-YEAR      PIC 9(4).
+           02  DL-FISCAL-PERIOD    PIC 99.
+
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           02  CT-VAR-A            PIC 9(3).
+           02  CT-VAR-B            PIC 9(3).
+           02  CT-CURRENCY-CODE    PIC X(3).
+
+       FD  CALC-REQUESTS-FILE.
+       01  CALC-REQUEST-RECORD.
+           02  CR-FIRST-NUM        PIC 9(7)V99.
+           02  CR-SECOND-NUM       PIC 9(7)V99.
+           02  CR-OPERATION-CODE   PIC X.
+
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           02  RO-STUDENT-ID       PIC 9(7).
+           02  RO-STUDENT-NAME     PIC X(21).
+           02  RO-ENROLLMENT-DATE  PIC 9(8).
+           02  RO-BIRTH-DATE       PIC 9(8).
+
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           02  STM-STUDENT-ID      PIC 9(7).
+           02  STM-STUDENT-NAME    PIC X(21).
+           02  STM-BIRTH-DATE      PIC 9(8).
+
+       FD  SALES-TRANS-FILE.
+       01  SALES-TRANS-RECORD.
+           02  ST-BEFORE-TAX       PIC 9(5)V99.
+           02  ST-JURISDICTION     PIC X(2).
+           02  ST-EXEMPTION-CODE   PIC X.
+
+       FD  TAX-SUMMARY-FILE.
+       01  TAX-SUMMARY-RECORD.
+           02  TXS-TRANS-COUNT         PIC 9(5).
+           02  FILLER                  PIC X(1).
+           02  TXS-TOTAL-BEFORE-TAX    PIC 9(7)V99.
+           02  FILLER                  PIC X(1).
+           02  TXS-TOTAL-TAX-COLLECTED PIC 9(7)V99.
+           02  FILLER                  PIC X(1).
+           02  TXS-TOTAL-AFTER-TAX     PIC 9(7)V99.
+
+           COPY ERRLOG.
+
+       WORKING-STORAGE SECTION.
+       01 DATE-LOG-STATUS         PIC XX.
+       01 CALC-TRANS-STATUS       PIC XX.
+       01 CALC-REQUESTS-STATUS    PIC XX.
+       01 ROSTER-STATUS           PIC XX.
+       01 STUDENT-MASTER-STATUS   PIC XX.
+       01 SALES-TRANS-STATUS      PIC XX.
+       01 TAX-SUMMARY-STATUS      PIC XX.
+
+           COPY FILESTAT.
+
+       01 WS-EOF-SWITCH           PIC X VALUE "N".
+           88 END-OF-FILE         VALUE "Y".
+
+       01 WS-DATE-LOG-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-LAST-Y2K-DATE        PIC 9(8) VALUE ZERO.
+       01 WS-LAST-FISCAL-YEAR     PIC 9(4) VALUE ZERO.
+       01 WS-LAST-FISCAL-PERIOD   PIC 99   VALUE ZERO.
+
+       01 WS-CALC-TRANS-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-CALC-REQUESTS-COUNT  PIC 9(5) VALUE ZERO.
+       01 WS-ROSTER-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-STUDENT-MASTER-COUNT PIC 9(5) VALUE ZERO.
+
+       01 WS-SALES-COUNT          PIC 9(5)    VALUE ZERO.
+       01 WS-SALES-TOTAL          PIC 9(7)V99 VALUE ZERO.
+       01 WS-SALES-TOTAL-EDIT     PIC $9,999,999.99.
+
+       01 WS-TAX-COLLECTED        PIC 9(7)V99 VALUE ZERO.
+       01 WS-TAX-COLLECTED-EDIT   PIC $9,999,999.99.
+
+       01 WS-EXCEPTION-COUNT      PIC 9(5) VALUE ZERO.
+
+       PROCEDURE DIVISION.
+       Begin.
+           DISPLAY "==== End-Of-Day Operations Control Report ===="
+           PERFORM Report-Date-Log
+           PERFORM Report-Calc-Trans
+           PERFORM Report-Calc-Requests
+           PERFORM Report-Roster
+           PERFORM Report-Student-Master
+           PERFORM Report-Sales-Trans
+           PERFORM Report-Tax-Summary
+           PERFORM Report-Error-Log
+           PERFORM Print-Summary
+           STOP RUN.
+
+      *> Accept-Date appends one entry per run to DATE-LOG-FILE; the
+      *> whole file is read to get an accurate count, keeping the
+      *> last record on file as "today's" run.
+       Report-Date-Log.
+           MOVE ZERO TO WS-DATE-LOG-COUNT
+           OPEN INPUT DATE-LOG-FILE
+           IF DATE-LOG-STATUS = "00"
+               MOVE "N" TO WS-EOF-SWITCH
+               PERFORM Read-Date-Log
+               PERFORM UNTIL END-OF-FILE
+                   ADD 1 TO WS-DATE-LOG-COUNT
+                   MOVE DL-Y2K-DATE      TO WS-LAST-Y2K-DATE
+                   MOVE DL-FISCAL-YEAR   TO WS-LAST-FISCAL-YEAR
+                   MOVE DL-FISCAL-PERIOD TO WS-LAST-FISCAL-PERIOD
+                   PERFORM Read-Date-Log
+               END-PERFORM
+               CLOSE DATE-LOG-FILE
+           ELSE
+               DISPLAY "DATELOG.DAT: status " DATE-LOG-STATUS
+                   ", 0 entries counted"
+           END-IF.
+
+       Read-Date-Log.
+           READ DATE-LOG-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       Report-Calc-Trans.
+           MOVE ZERO TO WS-CALC-TRANS-COUNT
+           OPEN INPUT CALC-TRANS-FILE
+           IF CALC-TRANS-STATUS = "00"
+               MOVE "N" TO WS-EOF-SWITCH
+               PERFORM Read-Calc-Trans
+               PERFORM UNTIL END-OF-FILE
+                   ADD 1 TO WS-CALC-TRANS-COUNT
+                   PERFORM Read-Calc-Trans
+               END-PERFORM
+               CLOSE CALC-TRANS-FILE
+           ELSE
+               DISPLAY "CALCTRAN.DAT: status " CALC-TRANS-STATUS
+                   ", 0 transactions counted"
+           END-IF.
+
+       Read-Calc-Trans.
+           READ CALC-TRANS-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       Report-Calc-Requests.
+           MOVE ZERO TO WS-CALC-REQUESTS-COUNT
+           OPEN INPUT CALC-REQUESTS-FILE
+           IF CALC-REQUESTS-STATUS = "00"
+               MOVE "N" TO WS-EOF-SWITCH
+               PERFORM Read-Calc-Requests
+               PERFORM UNTIL END-OF-FILE
+                   ADD 1 TO WS-CALC-REQUESTS-COUNT
+                   PERFORM Read-Calc-Requests
+               END-PERFORM
+               CLOSE CALC-REQUESTS-FILE
+           ELSE
+               DISPLAY "CALCREQ.DAT: status " CALC-REQUESTS-STATUS
+                   ", 0 requests counted"
+           END-IF.
+
+       Read-Calc-Requests.
+           READ CALC-REQUESTS-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       Report-Roster.
+           MOVE ZERO TO WS-ROSTER-COUNT
+           OPEN INPUT ROSTER-FILE
+           IF ROSTER-STATUS = "00"
+               MOVE "N" TO WS-EOF-SWITCH
+               PERFORM Read-Roster
+               PERFORM UNTIL END-OF-FILE
+                   ADD 1 TO WS-ROSTER-COUNT
+                   PERFORM Read-Roster
+               END-PERFORM
+               CLOSE ROSTER-FILE
+           ELSE
+               DISPLAY "ROSTER.DAT: status " ROSTER-STATUS
+                   ", 0 roster records counted"
+           END-IF.
+
+       Read-Roster.
+           READ ROSTER-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       Report-Student-Master.
+           MOVE ZERO TO WS-STUDENT-MASTER-COUNT
+           OPEN INPUT STUDENT-MASTER-FILE
+           IF STUDENT-MASTER-STATUS = "00"
+               MOVE "N" TO WS-EOF-SWITCH
+               PERFORM Read-Student-Master
+               PERFORM UNTIL END-OF-FILE
+                   ADD 1 TO WS-STUDENT-MASTER-COUNT
+                   PERFORM Read-Student-Master
+               END-PERFORM
+               CLOSE STUDENT-MASTER-FILE
+           ELSE
+               DISPLAY "STUDENTM.DAT: status " STUDENT-MASTER-STATUS
+                   ", 0 students on file counted"
+           END-IF.
+
+       Read-Student-Master.
+           READ STUDENT-MASTER-FILE NEXT
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       Report-Sales-Trans.
+           MOVE ZERO TO WS-SALES-COUNT
+           MOVE ZERO TO WS-SALES-TOTAL
+           OPEN INPUT SALES-TRANS-FILE
+           IF SALES-TRANS-STATUS = "00"
+               MOVE "N" TO WS-EOF-SWITCH
+               PERFORM Read-Sales-Trans
+               PERFORM UNTIL END-OF-FILE
+                   ADD 1 TO WS-SALES-COUNT
+                   ADD ST-BEFORE-TAX TO WS-SALES-TOTAL
+                   PERFORM Read-Sales-Trans
+               END-PERFORM
+               CLOSE SALES-TRANS-FILE
+           ELSE
+               DISPLAY "SALESTRN.DAT: status " SALES-TRANS-STATUS
+                   ", 0 sales counted"
+           END-IF.
+
+       Read-Sales-Trans.
+           READ SALES-TRANS-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+      *> TAX.COB appends one summary line per run to TAX-SUMMARY-FILE;
+      *> the whole file is read the same way DATE-LOG-FILE is, keeping
+      *> the last record on file as today's tax-collected figure.
+       Report-Tax-Summary.
+           MOVE ZERO TO WS-TAX-COLLECTED
+           OPEN INPUT TAX-SUMMARY-FILE
+           IF TAX-SUMMARY-STATUS = "00"
+               MOVE "N" TO WS-EOF-SWITCH
+               PERFORM Read-Tax-Summary
+               PERFORM UNTIL END-OF-FILE
+                   MOVE TXS-TOTAL-TAX-COLLECTED TO WS-TAX-COLLECTED
+                   PERFORM Read-Tax-Summary
+               END-PERFORM
+               CLOSE TAX-SUMMARY-FILE
+           ELSE
+               DISPLAY "TAXSUMRY.DAT: status " TAX-SUMMARY-STATUS
+                   ", 0 tax collected counted"
+           END-IF.
+
+       Read-Tax-Summary.
+           READ TAX-SUMMARY-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+      *> ERROR-LOG-FILE is the shared exception log every program in
+      *> the daily cycle writes to; its count is today's cross-program
+      *> reject total, the same figure an operator would otherwise
+      *> have to add up program by program.
+       Report-Error-Log.
+           MOVE ZERO TO WS-EXCEPTION-COUNT
+           OPEN INPUT ERROR-LOG-FILE
+           IF ERROR-LOG-STATUS = "00"
+               MOVE "N" TO WS-EOF-SWITCH
+               PERFORM Read-Error-Log
+               PERFORM UNTIL END-OF-FILE
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   PERFORM Read-Error-Log
+               END-PERFORM
+               CLOSE ERROR-LOG-FILE
+           ELSE
+               DISPLAY "ERRORLOG.DAT: status " ERROR-LOG-STATUS
+                   ", 0 exceptions counted"
+           END-IF.
+
+       Read-Error-Log.
+           READ ERROR-LOG-FILE
+               AT END
+                   SET END-OF-FILE TO TRUE
+           END-READ.
+
+       Print-Summary.
+           MOVE WS-SALES-TOTAL   TO WS-SALES-TOTAL-EDIT
+           MOVE WS-TAX-COLLECTED TO WS-TAX-COLLECTED-EDIT
+           DISPLAY "Run date on file      : " WS-LAST-Y2K-DATE
+           DISPLAY "Fiscal year/period    : " WS-LAST-FISCAL-YEAR
+               "/" WS-LAST-FISCAL-PERIOD
+           DISPLAY "Date log entries      : " WS-DATE-LOG-COUNT
+           DISPLAY "Arithmetic-Demo txns  : " WS-CALC-TRANS-COUNT
+           DISPLAY "DoCalc requests       : " WS-CALC-REQUESTS-COUNT
+           DISPLAY "Enrollment roster recs: " WS-ROSTER-COUNT
+           DISPLAY "Students on file      : " WS-STUDENT-MASTER-COUNT
+           DISPLAY "Sales transactions    : " WS-SALES-COUNT
+           DISPLAY "Sales before tax total: " WS-SALES-TOTAL-EDIT
+           DISPLAY "Tax collected total   : " WS-TAX-COLLECTED-EDIT
+           DISPLAY "Exceptions logged     : " WS-EXCEPTION-COUNT.
+       END PROGRAM EOD-Report.
