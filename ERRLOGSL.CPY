@@ -0,0 +1,10 @@
+      *>----------------------------------------------------------
+      *> ERRLOGSL.CPY
+      *> SELECT clause for the shared ERROR-LOG-FILE. COPY this
+      *> into FILE-CONTROL in any program that logs exceptions, so
+      *> every program's rejects land in the one file an operator
+      *> scans at shift end instead of five separate ones.
+      *>----------------------------------------------------------
+           SELECT ERROR-LOG-FILE ASSIGN TO "ERRORLOG.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS ERROR-LOG-STATUS.
