@@ -1,7 +1,41 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. Puzzle.
 
+      *> 09 Aug 2026 MK - Age is now obtained by CALLing the shared
+      *> AGE-CALC routine against today's date instead of just
+      *> printing the raw BirthDate pieces and stopping there.
+      *> 09 Aug 2026 MK - Added Validate-Birth-Date so an impossible
+      *> calendar date (month out of 1-12, day out of range for that
+      *> month, including Feb 29 on a non-leap year) is rejected
+      *> instead of silently accepted into BirthDate.
+      *> 09 Aug 2026 MK - Added a BirthQuarter lookup off MonthOfBirth
+      *> and a report that tallies STUDENT-MASTER by birth quarter.
+      *> 09 Aug 2026 MK - Review fixes: Print-Birth-Quarter-Report was
+      *> testing STUDENT-MASTER-STATUS NOT = "35" (file-not-found) as
+      *> its "opened OK" proxy instead of = "00" like every other open
+      *> check in this system, so any other error status fell through
+      *> and tried to read a file that never opened. Folded the inline
+      *> Y2KDate group into COPY Y2KDATE, the same shared layout
+      *> Accept-Date and Enter-Name already use, instead of a private
+      *> copy of the same fields.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDENTM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS SEQUENTIAL
+               RECORD KEY IS STM-STUDENT-ID
+               FILE STATUS IS STUDENT-MASTER-STATUS.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           02  STM-STUDENT-ID      PIC 9(7).
+           02  STM-STUDENT-NAME    PIC X(21).
+           02  STM-BIRTH-DATE      PIC 9(8).
+
        WORKING-STORAGE SECTION.
        01 BirthDate.
            02 YearOfBirth.
@@ -10,6 +44,44 @@
            02 MonthOfBirth  PIC 99.
            02 DayOfBirth    PIC 99.
 
+       01 WS-BIRTH-DATE-OK    PIC X VALUE "Y".
+           88 BIRTH-DATE-IS-VALID VALUE "Y" FALSE "N".
+       01 WS-LEAP-FLAG        PIC X VALUE "N".
+           88 IS-LEAP-YEAR        VALUE "Y" FALSE "N".
+       01 WS-LEAP-QUOTIENT    PIC 9(4).
+       01 WS-LEAP-REMAINDER   PIC 999.
+
+       01 DAYS-IN-MONTH-VALUES.
+           02 FILLER PIC 99 VALUE 31.
+           02 FILLER PIC 99 VALUE 29.
+           02 FILLER PIC 99 VALUE 31.
+           02 FILLER PIC 99 VALUE 30.
+           02 FILLER PIC 99 VALUE 31.
+           02 FILLER PIC 99 VALUE 30.
+           02 FILLER PIC 99 VALUE 31.
+           02 FILLER PIC 99 VALUE 31.
+           02 FILLER PIC 99 VALUE 30.
+           02 FILLER PIC 99 VALUE 31.
+           02 FILLER PIC 99 VALUE 30.
+           02 FILLER PIC 99 VALUE 31.
+
+       01 DAYS-IN-MONTH-AREA REDEFINES DAYS-IN-MONTH-VALUES.
+           02 DAYS-IN-MONTH OCCURS 12 TIMES PIC 99.
+
+       01 WS-FULL-YEAR        PIC 9(4).
+       01 BirthQuarter        PIC 9.
+
+           COPY Y2KDATE.
+
+       01 WS-CURRENT-AGE      PIC 999.
+       01 STUDENT-MASTER-STATUS PIC XX.
+       01 WS-STUDENT-MASTER-EOF PIC X VALUE "N".
+           88 END-OF-STUDENT-MASTER VALUE "Y".
+       01 WS-Q1-COUNT          PIC 9(5) VALUE ZERO.
+       01 WS-Q2-COUNT          PIC 9(5) VALUE ZERO.
+       01 WS-Q3-COUNT          PIC 9(5) VALUE ZERO.
+       01 WS-Q4-COUNT          PIC 9(5) VALUE ZERO.
+
        PROCEDURE DIVISION.
        BeginProgram.
            MOVE 19751115 TO BirthDate
@@ -18,6 +90,103 @@
            DISPLAY "Year of birth is = " YearOB
            DISPLAY DayOfBirth "/" MonthOfBirth "/" YearOfBirth
            DISPLAY "Birth date = " BirthDate
+
+           PERFORM Validate-Birth-Date
+           IF BIRTH-DATE-IS-VALID
+               ACCEPT Y2KDate FROM DATE YYYYMMDD
+               CALL "AGE-CALC" USING BirthDate Y2KDate WS-CURRENT-AGE
+               DISPLAY "Current age = " WS-CURRENT-AGE
+           ELSE
+               DISPLAY "BirthDate is not a valid calendar date"
+           END-IF
+
+           PERFORM Classify-Birth-Quarter
+           DISPLAY "Birth quarter = " BirthQuarter
+
+           PERFORM Print-Birth-Quarter-Report
+
            MOVE ZEROS TO YearOfBirth
            DISPLAY "Birth date = " BirthDate
            STOP RUN.
+
+      *> CenturyOB/YearOB combine into a 4-digit year so February 29th
+      *> can be checked against the correct century's leap-year rule.
+       Validate-Birth-Date.
+           SET BIRTH-DATE-IS-VALID TO TRUE
+           COMPUTE WS-FULL-YEAR = (CenturyOB * 100) + YearOB
+           IF MonthOfBirth < 1 OR MonthOfBirth > 12
+               SET BIRTH-DATE-IS-VALID TO FALSE
+           ELSE
+               IF MonthOfBirth = 2 AND DayOfBirth = 29
+                   PERFORM Check-Leap-Year
+                   IF NOT IS-LEAP-YEAR
+                       SET BIRTH-DATE-IS-VALID TO FALSE
+                   END-IF
+               END-IF
+               IF DayOfBirth < 1
+               OR DayOfBirth > DAYS-IN-MONTH (MonthOfBirth)
+                   SET BIRTH-DATE-IS-VALID TO FALSE
+               END-IF
+           END-IF.
+
+       Classify-Birth-Quarter.
+           EVALUATE MonthOfBirth
+               WHEN 1 THRU 3
+                   MOVE 1 TO BirthQuarter
+               WHEN 4 THRU 6
+                   MOVE 2 TO BirthQuarter
+               WHEN 7 THRU 9
+                   MOVE 3 TO BirthQuarter
+               WHEN OTHER
+                   MOVE 4 TO BirthQuarter
+           END-EVALUATE.
+
+      *> Tallies STUDENT-MASTER by birth quarter so we stop hand
+      *> counting a printed roster every term.
+       Print-Birth-Quarter-Report.
+           OPEN INPUT STUDENT-MASTER-FILE
+           IF STUDENT-MASTER-STATUS = "00"
+               PERFORM Read-Student-Master
+               PERFORM UNTIL END-OF-STUDENT-MASTER
+                   MOVE STM-BIRTH-DATE TO BirthDate
+                   PERFORM Classify-Birth-Quarter
+                   EVALUATE BirthQuarter
+                       WHEN 1 ADD 1 TO WS-Q1-COUNT
+                       WHEN 2 ADD 1 TO WS-Q2-COUNT
+                       WHEN 3 ADD 1 TO WS-Q3-COUNT
+                       WHEN 4 ADD 1 TO WS-Q4-COUNT
+                   END-EVALUATE
+                   PERFORM Read-Student-Master
+               END-PERFORM
+               CLOSE STUDENT-MASTER-FILE
+           END-IF
+           DISPLAY "==== Birth Quarter Report ===="
+           DISPLAY "Q1: " WS-Q1-COUNT "  Q2: " WS-Q2-COUNT
+           DISPLAY "Q3: " WS-Q3-COUNT "  Q4: " WS-Q4-COUNT.
+
+       Read-Student-Master.
+           READ STUDENT-MASTER-FILE NEXT RECORD
+               AT END
+                   SET END-OF-STUDENT-MASTER TO TRUE
+           END-READ.
+
+      *> Standard Gregorian leap-year rule: divisible by 4, except
+      *> centuries, which must divide evenly by 400.
+       Check-Leap-Year.
+           SET IS-LEAP-YEAR TO FALSE
+           DIVIDE WS-FULL-YEAR BY 400 GIVING WS-LEAP-QUOTIENT
+               REMAINDER WS-LEAP-REMAINDER
+           IF WS-LEAP-REMAINDER = 0
+               SET IS-LEAP-YEAR TO TRUE
+           ELSE
+               DIVIDE WS-FULL-YEAR BY 100 GIVING WS-LEAP-QUOTIENT
+                   REMAINDER WS-LEAP-REMAINDER
+               IF WS-LEAP-REMAINDER NOT = 0
+                   DIVIDE WS-FULL-YEAR BY 4 GIVING WS-LEAP-QUOTIENT
+                       REMAINDER WS-LEAP-REMAINDER
+                   IF WS-LEAP-REMAINDER = 0
+                       SET IS-LEAP-YEAR TO TRUE
+                   END-IF
+               END-IF
+           END-IF.
+       END PROGRAM Puzzle.
