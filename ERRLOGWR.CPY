@@ -0,0 +1,19 @@
+      *>----------------------------------------------------------
+      *> ERRLOGWR.CPY
+      *> Shared logging paragraph. COPY this into the PROCEDURE
+      *> DIVISION of any program that COPYs ERRLOG.CPY/ERRLOGSL.CPY.
+      *> Callers MOVE the offending field name/value/message into
+      *> ERROR-LOG-RECORD (ERR-PROGRAM-ID already set once at the
+      *> top of the run) and PERFORM Write-Error-Log. The file is
+      *> created on its first-ever write instead of requiring an
+      *> operator to pre-allocate an empty ERRORLOG.DAT.
+      *>----------------------------------------------------------
+       Write-Error-Log.
+           OPEN EXTEND ERROR-LOG-FILE
+           IF ERROR-LOG-STATUS = "35"
+               OPEN OUTPUT ERROR-LOG-FILE
+               CLOSE ERROR-LOG-FILE
+               OPEN EXTEND ERROR-LOG-FILE
+           END-IF
+           WRITE ERROR-LOG-RECORD
+           CLOSE ERROR-LOG-FILE.
