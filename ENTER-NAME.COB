@@ -3,23 +3,261 @@
        AUTHOR. Mike Korolevsky.
        DATE-WRITTEN. 12th June Z0ZZ.
 
+      *> 09 Aug 2026 MK - Reworked into a batch enrollment run driven
+      *> by ROSTER-FILE instead of one interactive ACCEPT per name, so
+      *> a whole term's intake can be filed in one pass.
+      *> 09 Aug 2026 MK - Each roster record is now looked up against
+      *> STUDENT-MASTER before it is written, so a StudentId already
+      *> on file - under the same name or a different spelling - is
+      *> flagged instead of being enrolled a second time.
+      *> 09 Aug 2026 MK - Blank or non-alphabetic StudentName input is
+      *> rejected and logged rather than filed; batch mode has no
+      *> operator to re-prompt, so the bad record is skipped instead.
+      *> 09 Aug 2026 MK - Switched the run-date ACCEPT from DATE YYMMDD
+      *> to DATE YYYYMMDD, the same Y2KDate layout Accept-Date uses, so
+      *> enrollment runs do not carry the 2-digit-year century trap.
+      *> 09 Aug 2026 MK - ROSTER-FILE now carries a birth date, filed
+      *> onto STUDENT-MASTER and run through the shared AGE-CALC
+      *> routine so a newly enrolled student's age prints immediately
+      *> instead of the birthdate just sitting there unused.
+      *> 09 Aug 2026 MK - Rejected records now go to the shared
+      *> ERROR-LOG-FILE (ERRLOG/ERRLOGSL/ERRLOGWR copybooks) instead of
+      *> a program-private ENTERNAMEEXC.DAT.
+      *> 09 Aug 2026 MK - ROSTER-FILE now opens with a FILE STATUS
+      *> clause and the shared FILESTAT/FILERTRY retry routine instead
+      *> of letting a missing or locked file crash with a raw abend.
+      *> 09 Aug 2026 MK - Callable from Master-Driver: takes an
+      *> optional LK-TODAY-DATE parameter so the run date Accept-Date
+      *> already derived can be reused instead of re-ACCEPTing it;
+      *> still ACCEPTs its own date when run standalone. STOP RUN
+      *> changed to GOBACK so a caller regains control.
+      *> 09 Aug 2026 MK - Y2KDate's Year/Month/Day breakdown moved to
+      *> shared Y2KDATE.CPY, the same layout Accept-Date declared on
+      *> its own, so both programs carry today's date the same way.
+      *> 09 Aug 2026 MK - Review fix: the duplicate check only ever
+      *> keyed STUDENT-MASTER on the incoming StudentId, which the
+      *> indexed WRITE's own INVALID KEY already catches; it never
+      *> caught the same student re-enrolled under a different or
+      *> mistyped StudentId. Added Scan-Master-For-Duplicate-Name, a
+      *> full sequential scan of STUDENT-MASTER comparing
+      *> StudentName, run whenever the ID-keyed lookup finds nothing.
+      *> 09 Aug 2026 MK - Review fix: Check-File-Status no longer
+      *> STOP RUNs the whole run unit itself on a retry-limit abend -
+      *> that would have killed Master-Driver's run too, not just
+      *> this program's, contradicting the GOBACK-to-caller change
+      *> above. MAIN-PROCEDURE now tests WS-ABEND-OCCURRED right
+      *> after Open-Roster-Files and GOBACKs itself if it is set.
+
        ENVIRONMENT DIVISION.
-       CONFIGURATION SECTION.
-       SPECIAL-NAMES.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT ROSTER-FILE ASSIGN TO "ROSTER.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS ROSTER-STATUS.
+
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDENTM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STM-STUDENT-ID
+               FILE STATUS IS STUDENT-MASTER-STATUS.
+
+           COPY ERRLOGSL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  ROSTER-FILE.
+       01  ROSTER-RECORD.
+           02  RO-STUDENT-ID        PIC 9(7).
+           02  RO-STUDENT-NAME      PIC X(21).
+           02  RO-ENROLLMENT-DATE   PIC 9(8).
+           02  RO-BIRTH-DATE        PIC 9(8).
+
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           02  STM-STUDENT-ID       PIC 9(7).
+           02  STM-STUDENT-NAME     PIC X(21).
+           02  STM-BIRTH-DATE       PIC 9(8).
+
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-       01 StudentName PICTURE X(10) VALUE SPACES.
-       01 CurrentDate.
-          02  CurrentYear     PIC 99.
-          02  CurrentMonth    PIC 99.
-          02  CurrentDay      PIC 99.
+       01 ROSTER-STATUS PIC XX.
+           COPY FILESTAT.
+           COPY Y2KDATE.
+
+       01 STUDENT-MASTER-STATUS   PIC XX.
+       01 WS-ROSTER-EOF           PIC X VALUE "N".
+           88 END-OF-ROSTER       VALUE "Y".
+       01 WS-NAME-OK              PIC X VALUE "Y".
+           88 NAME-IS-VALID       VALUE "Y" FALSE "N".
+       01 WS-DUPLICATE-FLAG       PIC X VALUE "N".
+           88 DUPLICATE-FOUND     VALUE "Y" FALSE "N".
+       01 WS-MASTER-SCAN-EOF      PIC X VALUE "N".
+           88 END-OF-MASTER-SCAN  VALUE "Y" FALSE "N".
+
+       01 WS-ENROLL-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-DUPLICATE-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-REJECT-COUNT         PIC 9(5) VALUE ZERO.
+       01 WS-STUDENT-AGE          PIC 999.
+
+       LINKAGE SECTION.
+       01 LK-TODAY-DATE           PIC 9(8).
 
-       PROCEDURE DIVISION.
+       PROCEDURE DIVISION USING OPTIONAL LK-TODAY-DATE.
        MAIN-PROCEDURE.
-           DISPLAY "Enter name " WITH NO ADVANCING
-           ACCEPT StudentName
-           ACCEPT CurrentDate FROM DATE YYMMDD
-           DISPLAY "Name entered was " StudentName " [" CurrentDate "]"
-           STOP RUN.
+           MOVE "ENTER-NAME" TO ERR-PROGRAM-ID
+           IF LK-TODAY-DATE NUMERIC AND LK-TODAY-DATE NOT = ZERO
+               MOVE LK-TODAY-DATE TO Y2KDate
+           ELSE
+               ACCEPT Y2KDate FROM DATE YYYYMMDD
+           END-IF
+           DISPLAY "Enter-Name batch enrollment run date [" Y2KDate "]"
+           PERFORM Open-Roster-Files
+           IF ABEND-OCCURRED
+               GOBACK
+           END-IF
+           PERFORM Read-Roster
+           PERFORM UNTIL END-OF-ROSTER
+               PERFORM Enroll-Student
+               PERFORM Read-Roster
+           END-PERFORM
+           CLOSE ROSTER-FILE
+           CLOSE STUDENT-MASTER-FILE
+           DISPLAY "Enrollment run complete: " WS-ENROLL-COUNT
+               " enrolled, " WS-DUPLICATE-COUNT " duplicates, "
+               WS-REJECT-COUNT " rejected"
+           GOBACK.
+
+       Open-Roster-Files.
+           MOVE "ROSTER.DAT" TO WS-ABEND-FILE-NAME
+           MOVE ZERO TO WS-ABEND-RETRY-COUNT
+           PERFORM Try-Open-Roster
+               UNTIL ROSTER-STATUS = "00"
+                  OR WS-ABEND-RETRY-COUNT >= 3
+           IF NOT ABEND-OCCURRED
+               OPEN I-O STUDENT-MASTER-FILE
+               IF STUDENT-MASTER-STATUS = "35"
+                   OPEN OUTPUT STUDENT-MASTER-FILE
+                   CLOSE STUDENT-MASTER-FILE
+                   OPEN I-O STUDENT-MASTER-FILE
+               END-IF
+           END-IF.
+
+       Try-Open-Roster.
+           OPEN INPUT ROSTER-FILE
+           MOVE ROSTER-STATUS TO WS-ABEND-STATUS
+           PERFORM Check-File-Status.
+
+       Read-Roster.
+           READ ROSTER-FILE
+               AT END
+                   SET END-OF-ROSTER TO TRUE
+           END-READ.
+
+       Enroll-Student.
+           PERFORM Validate-Student-Name
+           IF NOT NAME-IS-VALID
+               MOVE "RO-STUDENT-NAME " TO ERR-FIELD-NAME
+               MOVE RO-STUDENT-NAME    TO ERR-INCOMING-VALUE
+               MOVE "Blank or invalid StudentName skipped" TO
+                   ERR-MESSAGE
+               PERFORM Write-Error-Log
+               ADD 1 TO WS-REJECT-COUNT
+           ELSE
+               PERFORM Check-Duplicate-Enrollment
+               IF NOT DUPLICATE-FOUND
+                   MOVE RO-STUDENT-ID   TO STM-STUDENT-ID
+                   MOVE RO-STUDENT-NAME TO STM-STUDENT-NAME
+                   MOVE RO-BIRTH-DATE   TO STM-BIRTH-DATE
+                   WRITE STUDENT-MASTER-RECORD
+                       INVALID KEY
+                           ADD 1 TO WS-REJECT-COUNT
+                           MOVE "RO-STUDENT-ID   " TO ERR-FIELD-NAME
+                           MOVE RO-STUDENT-ID TO ERR-INCOMING-VALUE
+                           MOVE "StudentId rejected by master write" TO
+                               ERR-MESSAGE
+                           PERFORM Write-Error-Log
+                       NOT INVALID KEY
+                           ADD 1 TO WS-ENROLL-COUNT
+                           CALL "AGE-CALC" USING RO-BIRTH-DATE Y2KDate
+                               WS-STUDENT-AGE
+                           DISPLAY "  Enrolled " RO-STUDENT-NAME
+                               ", age " WS-STUDENT-AGE
+                   END-WRITE
+               END-IF
+           END-IF.
+
+      *> Blank names and anything carrying digits or punctuation are
+      *> rejected; COBOL's ALPHABETIC class already tolerates the
+      *> trailing spaces padding a short name out to PIC X(21).
+       Validate-Student-Name.
+           IF RO-STUDENT-NAME = SPACES
+           OR RO-STUDENT-NAME NOT ALPHABETIC
+               SET NAME-IS-VALID TO FALSE
+           ELSE
+               SET NAME-IS-VALID TO TRUE
+           END-IF.
+
+      *> A StudentId already on file is a duplicate regardless of
+      *> whether the incoming name matches exactly; when it doesn't,
+      *> that is exactly the "same student, different spelling" case
+      *> this check exists to catch. A StudentId that is NOT already
+      *> on file still needs the full-file name scan below, since a
+      *> retyped/mistyped StudentId for the same student would
+      *> otherwise sail through an ID-keyed lookup undetected.
+       Check-Duplicate-Enrollment.
+           SET DUPLICATE-FOUND TO FALSE
+           MOVE RO-STUDENT-ID TO STM-STUDENT-ID
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   SET DUPLICATE-FOUND TO TRUE
+                   ADD 1 TO WS-DUPLICATE-COUNT
+                   MOVE "RO-STUDENT-ID   " TO ERR-FIELD-NAME
+                   MOVE RO-STUDENT-ID TO ERR-INCOMING-VALUE
+                   IF STM-STUDENT-NAME NOT = RO-STUDENT-NAME
+                       MOVE "Duplicate StudentId, name differs" TO
+                           ERR-MESSAGE
+                   ELSE
+                       MOVE "Duplicate StudentId already enrolled" TO
+                           ERR-MESSAGE
+                   END-IF
+                   PERFORM Write-Error-Log
+           END-READ
+           IF NOT DUPLICATE-FOUND
+               PERFORM Scan-Master-For-Duplicate-Name
+           END-IF.
+
+      *> Repositions to the front of STUDENT-MASTER and reads it
+      *> sequentially end to end comparing StudentName, so the same
+      *> student enrolled a second time under a different or
+      *> mistyped StudentId is still caught, not just an exact
+      *> StudentId collision.
+       Scan-Master-For-Duplicate-Name.
+           MOVE ZEROS TO STM-STUDENT-ID
+           SET END-OF-MASTER-SCAN TO FALSE
+           START STUDENT-MASTER-FILE KEY IS NOT LESS THAN STM-STUDENT-ID
+               INVALID KEY
+                   SET END-OF-MASTER-SCAN TO TRUE
+           END-START
+           PERFORM UNTIL END-OF-MASTER-SCAN OR DUPLICATE-FOUND
+               READ STUDENT-MASTER-FILE NEXT
+                   AT END
+                       SET END-OF-MASTER-SCAN TO TRUE
+                   NOT AT END
+                       IF STM-STUDENT-NAME = RO-STUDENT-NAME
+                           SET DUPLICATE-FOUND TO TRUE
+                           ADD 1 TO WS-DUPLICATE-COUNT
+                           MOVE "RO-STUDENT-NAME " TO ERR-FIELD-NAME
+                           MOVE RO-STUDENT-NAME TO ERR-INCOMING-VALUE
+                           MOVE "Duplicate name under different Id" TO
+                               ERR-MESSAGE
+                           PERFORM Write-Error-Log
+                       END-IF
+               END-READ
+           END-PERFORM.
+
+           COPY ERRLOGWR.
+           COPY FILERTRY.
        END PROGRAM ENTER-NAME.
