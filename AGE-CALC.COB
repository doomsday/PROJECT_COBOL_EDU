@@ -0,0 +1,33 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. AGE-CALC.
+       AUTHOR. Mike Korolevsky.
+       DATE-WRITTEN. 09 Aug 2026.
+
+      *> Pulled out of Puzzle's BirthDate decomposition so any program
+      *> holding a birthdate and today's date can get a current age
+      *> without re-deriving the year/month/day split itself.
+
+       DATA DIVISION.
+       WORKING-STORAGE SECTION.
+       01 WS-BIRTH-YEAR        PIC 9(4).
+       01 WS-BIRTH-MONTH-DAY   PIC 9(4).
+       01 WS-TODAY-YEAR        PIC 9(4).
+       01 WS-TODAY-MONTH-DAY   PIC 9(4).
+
+       LINKAGE SECTION.
+       01 LK-BIRTH-DATE   PIC 9(8).
+       01 LK-TODAY-DATE   PIC 9(8).
+       01 LK-AGE          PIC 999.
+
+       PROCEDURE DIVISION USING LK-BIRTH-DATE LK-TODAY-DATE LK-AGE.
+       BeginProgram.
+           DIVIDE LK-BIRTH-DATE BY 10000 GIVING WS-BIRTH-YEAR
+               REMAINDER WS-BIRTH-MONTH-DAY
+           DIVIDE LK-TODAY-DATE BY 10000 GIVING WS-TODAY-YEAR
+               REMAINDER WS-TODAY-MONTH-DAY
+           COMPUTE LK-AGE = WS-TODAY-YEAR - WS-BIRTH-YEAR
+           IF WS-TODAY-MONTH-DAY < WS-BIRTH-MONTH-DAY
+               SUBTRACT 1 FROM LK-AGE
+           END-IF
+           GOBACK.
+       END PROGRAM AGE-CALC.
