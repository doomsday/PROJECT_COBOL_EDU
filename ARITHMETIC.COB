@@ -3,52 +3,246 @@
        AUTHOR. Mike Korolevsky.
        DATE-WRITTEN. 25 Sep 2023.
 
+      *> 08 Aug 2026 MK - Added ON SIZE ERROR protection to the ADD
+      *> GIVING and MULTIPLY GIVING steps; rejected calculations are
+      *> written to EXCEPTION-FILE instead of silently truncating.
+      *> 08 Aug 2026 MK - Reworked into a batch program driven by
+      *> CALC-TRANS-FILE: one VarA/VarB pair per transaction, same
+      *> ADD/SUBTRACT/MULTIPLY/DIVIDE sequence, one printed line per
+      *> transaction plus a control-total footer for EOD reconciliation.
+      *> 08 Aug 2026 MK - CALC-TRANS-RECORD now carries a currency code
+      *> so overseas sites get their own symbol/separator on the
+      *> formatted Product amount instead of a fixed US picture.
+      *> 09 Aug 2026 MK - Rejected calculations now go to the shared
+      *> ERROR-LOG-FILE (ERRLOG/ERRLOGSL/ERRLOGWR copybooks) instead of
+      *> a program-private ARITHEXC.DAT, so one file covers every
+      *> program's exceptions.
+      *> 09 Aug 2026 MK - CALC-TRANS-FILE now opens with a FILE STATUS
+      *> clause and the shared FILESTAT/FILERTRY retry routine instead
+      *> of letting a missing or locked file crash with a raw abend.
+      *> 09 Aug 2026 MK - Declared this shop's base currency sign via
+      *> SPECIAL-NAMES rather than leaving Format-Currency-Amount's "$"
+      *> an unexplained literal. DECIMAL-POINT IS COMMA is not added
+      *> here: it is a whole-program compile-time setting, and
+      *> Format-Currency-Amount already swaps thousands/decimal
+      *> separators per transaction based on CT-CURRENCY-CODE, which
+      *> a compile-time setting cannot do.
+      *> 09 Aug 2026 MK - Review fixes: ADD VarB TO VarA and DIVIDE
+      *> Product BY VarB GIVING Result now carry ON SIZE ERROR
+      *> protection like the ADD GIVING/MULTIPLY GIVING steps already
+      *> had, so a batch record with VarB = ZERO (a legal value on
+      *> CALC-TRANS-RECORD) or an overflowing sum is logged instead of
+      *> abending the run. Dropped the dead FORMATTED-VALUE-1 field -
+      *> Format-Currency-Amount/WS-FORMATTED-AMOUNT was already doing
+      *> the real formatting and displayed output; FORMATTED-VALUE-1
+      *> was computed and never used.
+      *> 09 Aug 2026 MK - Review fix: WS-CURRENCY-SYMBOL is PIC X(3),
+      *> so the one-character "$" left a two-space gap before
+      *> WS-CURRENCY-AMOUNT once STRING copied all three bytes in.
+      *> STRING now delimits the symbol BY SPACE instead of BY SIZE,
+      *> so USD lines up flush with GBP and EUR.
+      *> 09 Aug 2026 MK - Review fix: Check-File-Status no longer
+      *> STOP RUNs the whole run unit itself on a retry-limit abend;
+      *> Open-Calc-Trans-File now tests WS-ABEND-OCCURRED right after
+      *> the retry loop and STOP RUNs here instead, since this is a
+      *> standalone batch program with no caller to GOBACK to.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CURRENCY SIGN IS "$".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT CALC-TRANS-FILE ASSIGN TO "CALCTRAN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS CALC-TRANS-STATUS.
+
+           COPY ERRLOGSL.
+
        DATA DIVISION.
+       FILE SECTION.
+       FD  CALC-TRANS-FILE.
+       01  CALC-TRANS-RECORD.
+           02  CT-VAR-A            PIC 9(3).
+           02  CT-VAR-B            PIC 9(3).
+           02  CT-CURRENCY-CODE    PIC X(3).
+
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-      *> 3 digit variable initialized to 100
-           01 VarA    PIC 9(3) VALUE 100.
-      *> 3 digit variable initialized to 200
-           01 VarB    PIC 9(3) VALUE 200.
+      *> 3 digit variable, loaded from the current transaction record
+           01 VarA    PIC 9(3) VALUE ZERO.
+      *> 3 digit variable, loaded from the current transaction record
+           01 VarB    PIC 9(3) VALUE ZERO.
       *> 3 digit variable initialized to zero
            01 Result  PIC 9(3) VALUE ZERO.
       *> 4 digit variable for multiplication result
            01 Product PIC 9(4) VALUE ZERO.
 
            01 VALUE-1 PIC 99999.
-           01 FORMATTED-VALUE-1 PIC $99,999.99.
+
+      *> Currency code off the current transaction, and the working
+      *> fields used to build a symbol/separator amount for it.
+           01 WS-CURRENCY-CODE     PIC X(3)  VALUE "USD".
+           01 WS-CURRENCY-SYMBOL   PIC X(3).
+           01 WS-PLAIN-AMOUNT      PIC 999,999.99.
+           01 WS-CURRENCY-AMOUNT   PIC X(10).
+           01 WS-FORMATTED-AMOUNT  PIC X(13).
+
+           01 WS-EOF-SWITCH        PIC X    VALUE "N".
+               88 END-OF-CALC-TRANS VALUE "Y".
+
+           01 WS-TRANS-COUNT       PIC 9(5) VALUE ZERO.
+           01 WS-EXCEPTION-COUNT   PIC 9(5) VALUE ZERO.
+           01 WS-TOTAL-RESULT      PIC 9(7) VALUE ZERO.
+           01 WS-TOTAL-PRODUCT     PIC 9(8) VALUE ZERO.
+
+           01 CALC-TRANS-STATUS    PIC XX.
+
+           COPY FILESTAT.
 
        PROCEDURE DIVISION.
        BEGIN.
-           DISPLAY "Starting Values: ".
-           DISPLAY "VarA: " VarA.
-           DISPLAY "VarB: " VarB.
-           DISPLAY "Result: " Result.
-           DISPLAY "Product: " Product.
+           MOVE "ARITHMETIC" TO ERR-PROGRAM-ID
+           PERFORM Open-Calc-Trans-File
+
+           PERFORM Read-Calc-Trans
+           PERFORM UNTIL END-OF-CALC-TRANS
+               PERFORM Process-Transaction
+               PERFORM Read-Calc-Trans
+           END-PERFORM
+
+           CLOSE CALC-TRANS-FILE
+           PERFORM Print-Control-Totals
+           STOP RUN.
+
+       Open-Calc-Trans-File.
+           MOVE "CALCTRAN.DAT" TO WS-ABEND-FILE-NAME
+           MOVE ZERO TO WS-ABEND-RETRY-COUNT
+           PERFORM Try-Open-Calc-Trans
+               UNTIL CALC-TRANS-STATUS = "00"
+                  OR WS-ABEND-RETRY-COUNT >= 3
+           IF ABEND-OCCURRED
+               STOP RUN
+           END-IF.
+
+       Try-Open-Calc-Trans.
+           OPEN INPUT CALC-TRANS-FILE
+           MOVE CALC-TRANS-STATUS TO WS-ABEND-STATUS
+           PERFORM Check-File-Status.
+
+       Read-Calc-Trans.
+           READ CALC-TRANS-FILE
+               AT END
+                   SET END-OF-CALC-TRANS TO TRUE
+           END-READ.
+
+       Process-Transaction.
+           ADD 1 TO WS-TRANS-COUNT
+           MOVE CT-VAR-A TO VarA
+           MOVE CT-VAR-B TO VarB
+           DISPLAY "Txn " WS-TRANS-COUNT ": VarA=" VarA " VarB=" VarB
 
       *> Add VarA and VarB, result stored in VarA
-           ADD VarB TO VarA.
-           DISPLAY "After ADD TO, VarA: " VarA.
+           ADD VarB TO VarA
+               ON SIZE ERROR
+                   MOVE "ADD TO VarA     " TO ERR-FIELD-NAME
+                   MOVE SPACES TO ERR-INCOMING-VALUE
+                   STRING "A=" VarA " B=" VarB
+                       DELIMITED BY SIZE INTO ERR-INCOMING-VALUE
+                   MOVE "ADD TO VarA overflowed PIC 9(3)" TO
+                       ERR-MESSAGE
+                   PERFORM Log-Exception
+           END-ADD
 
       *> Add VarA and VarB, result stored in Result
-           ADD VarA, VarB GIVING Result.
-           DISPLAY "After ADD GIVING, Result: " Result.
+           ADD VarA, VarB GIVING Result
+               ON SIZE ERROR
+                   MOVE "ADD GIVING Rslt" TO ERR-FIELD-NAME
+                   MOVE SPACES TO ERR-INCOMING-VALUE
+                   STRING "A=" VarA " B=" VarB
+                       DELIMITED BY SIZE INTO ERR-INCOMING-VALUE
+                   MOVE "ADD GIVING Result overflowed PIC 9(3)" TO
+                       ERR-MESSAGE
+                   PERFORM Log-Exception
+           END-ADD
 
       *> Subtract 50 from VarA, result stored in VarA
-           SUBTRACT 50 FROM VarA.
-           DISPLAY "After SUBTRACT, VarA: " VarA.
+           SUBTRACT 50 FROM VarA
 
       *> Multiply VarA by VarB, result stored in Product
-           MULTIPLY VarA BY VarB GIVING Product.
-           DISPLAY "After MULTIPLY BY GIVING, Product: " Product.
+           MULTIPLY VarA BY VarB GIVING Product
+               ON SIZE ERROR
+                   MOVE "MULTIPLY GIVING " TO ERR-FIELD-NAME
+                   MOVE SPACES TO ERR-INCOMING-VALUE
+                   STRING "A=" VarA " B=" VarB
+                       DELIMITED BY SIZE INTO ERR-INCOMING-VALUE
+                   MOVE "MULTIPLY GIVING Product overflowed PIC 9(4)" TO
+                       ERR-MESSAGE
+                   PERFORM Log-Exception
+           END-MULTIPLY
 
-      *> Divide Product by VarB, result stored in Result with ROUNDED option
-           DIVIDE Product BY VarB GIVING Result ROUNDED.
-           DISPLAY "After DIVIDE BY GIVING ROUNDED, Result: " Result.
+      *> Divide Product by VarB, result stored in Result with ROUNDED
+      *> option; VarB comes off the batch record and is legally zero,
+      *> so ON SIZE ERROR (which also covers division by zero) logs
+      *> the record and leaves Result unchanged instead of abending.
+           DIVIDE Product BY VarB GIVING Result ROUNDED
+               ON SIZE ERROR
+                   MOVE "DIVIDE GIVING   " TO ERR-FIELD-NAME
+                   MOVE SPACES TO ERR-INCOMING-VALUE
+                   STRING "Product=" Product " VarB=" VarB
+                       DELIMITED BY SIZE INTO ERR-INCOMING-VALUE
+                   MOVE "DIVIDE GIVING Result: zero divisor/overflow" TO
+                       ERR-MESSAGE
+                   PERFORM Log-Exception
+           END-DIVIDE
 
-           MOVE 12345 TO VALUE-1.
-           MOVE VALUE-1 TO FORMATTED-VALUE-1.
-           DISPLAY VALUE-1.
-           DISPLAY FORMATTED-VALUE-1.
+           MOVE Product TO VALUE-1
+           MOVE CT-CURRENCY-CODE TO WS-CURRENCY-CODE
+           PERFORM Format-Currency-Amount
+           DISPLAY "  Result=" Result " Product=" WS-FORMATTED-AMOUNT
 
-           STOP RUN.
+           ADD Result  TO WS-TOTAL-RESULT
+           ADD Product TO WS-TOTAL-PRODUCT.
+
+      *> US and GBP both use comma-thousands/period-decimal; EUR sites
+      *> expect the separators swapped (period-thousands/comma-decimal).
+       Format-Currency-Amount.
+           MOVE VALUE-1 TO WS-PLAIN-AMOUNT
+           MOVE WS-PLAIN-AMOUNT TO WS-CURRENCY-AMOUNT
+           EVALUATE WS-CURRENCY-CODE
+               WHEN "USD"
+                   MOVE "$" TO WS-CURRENCY-SYMBOL
+               WHEN "GBP"
+                   MOVE "GBP" TO WS-CURRENCY-SYMBOL
+               WHEN "EUR"
+                   MOVE "EUR" TO WS-CURRENCY-SYMBOL
+                   INSPECT WS-CURRENCY-AMOUNT REPLACING
+                       ALL "," BY "~"
+                   INSPECT WS-CURRENCY-AMOUNT REPLACING
+                       ALL "." BY ","
+                   INSPECT WS-CURRENCY-AMOUNT REPLACING
+                       ALL "~" BY "."
+               WHEN OTHER
+                   MOVE "USD" TO WS-CURRENCY-CODE
+                   MOVE "$" TO WS-CURRENCY-SYMBOL
+           END-EVALUATE
+           STRING WS-CURRENCY-SYMBOL DELIMITED BY SPACE
+                  WS-CURRENCY-AMOUNT DELIMITED BY SIZE
+                  INTO WS-FORMATTED-AMOUNT.
+
+       Print-Control-Totals.
+           DISPLAY "==== Arithmetic-Demo Control Totals ====".
+           DISPLAY "Transactions processed: " WS-TRANS-COUNT.
+           DISPLAY "Exceptions logged     : " WS-EXCEPTION-COUNT.
+           DISPLAY "Total Result          : " WS-TOTAL-RESULT.
+           DISPLAY "Total Product         : " WS-TOTAL-PRODUCT.
+
+       Log-Exception.
+           ADD 1 TO WS-EXCEPTION-COUNT
+           PERFORM Write-Error-Log.
+
+           COPY ERRLOGWR.
+           COPY FILERTRY.
        END PROGRAM Arithmetic-Demo.
