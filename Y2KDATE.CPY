@@ -0,0 +1,12 @@
+      *>----------------------------------------------------------
+      *> Y2KDATE.CPY
+      *> Shared 4-digit-year date layout. COPY into WORKING-STORAGE
+      *> in any program that ACCEPTs DATE YYYYMMDD, so every program
+      *> carrying today's date breaks it into Y2KYear/Y2KMonth/
+      *> Y2KDay the same way, instead of each one re-declaring its
+      *> own copy of the same group.
+      *>----------------------------------------------------------
+       01 Y2KDate.
+         02 Y2KYear          PIC 9(4).
+         02 Y2KMonth         PIC 99.
+         02 Y2KDay           PIC 99.
