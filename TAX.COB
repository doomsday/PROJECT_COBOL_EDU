@@ -1,18 +1,376 @@
        IDENTIFICATION DIVISION.
        PROGRAM-ID. HELLO-WORLD.
+       AUTHOR. Mike Korolevsky.
+       DATE-WRITTEN. 14 Mar 2024.
+
+      *> 09 Aug 2026 MK - beforeTax/salesTaxRate were single hardcoded
+      *> values computing exactly one afterTax per run; reworked to
+      *> read SALES-TRANS-FILE, a batch of sale amount/jurisdiction
+      *> pairs, and compute afterTax per transaction.
+      *> 09 Aug 2026 MK - salesTaxRate was one flat rate applied to
+      *> every sale; added TAX-RATE-TABLE keyed by jurisdiction code so
+      *> each sale is taxed at its own state's rate.
+      *> 09 Aug 2026 MK - Added an exemption code on each transaction;
+      *> exempt sales copy beforeTax straight to afterTax instead of
+      *> being run through salesTaxRate.
+      *> 09 Aug 2026 MK - DisplayGreeting used to print the same
+      *> afterTax value 10 times via PERFORM ... 10 TIMES; now
+      *> accumulates afterTax across the whole file and prints a daily
+      *> remittance summary with transaction count and grand total.
+      *> 09 Aug 2026 MK - Added a running rounding-variance total so
+      *> the remittance report can show what ROUNDED discarded, for
+      *> the periodic audit of our rounding behavior.
+      *> 09 Aug 2026 MK - Rejected sales now go to the shared
+      *> ERROR-LOG-FILE (ERRLOG/ERRLOGSL/ERRLOGWR copybooks) instead of
+      *> a program-private TAXEXC.DAT.
+      *> 09 Aug 2026 MK - SALES-TRANS-FILE now opens with a FILE STATUS
+      *> clause and the shared FILESTAT/FILERTRY retry routine instead
+      *> of letting a missing or locked file crash with a raw abend.
+      *> 09 Aug 2026 MK - Callable from Master-Driver: STOP RUN changed
+      *> to GOBACK so a caller regains control instead of ending the
+      *> whole run unit.
+      *> 09 Aug 2026 MK - Added checkpoint/restart: the count of sales
+      *> read so far is filed to SALESCK.DAT every 50 sales, so a run
+      *> that dies partway through a long batch can be restarted from
+      *> the last checkpoint instead of re-remitting sales already
+      *> processed.
+      *> 09 Aug 2026 MK - Declared this shop's currency sign via
+      *> SPECIAL-NAMES and added edited $ picture totals to the
+      *> remittance summary, so the dollar figures a filer keys off
+      *> print with a symbol and thousands separators instead of a
+      *> bare unpunctuated PIC 9(7)V99.
+      *> 09 Aug 2026 MK - Review fix: the remittance summary had no
+      *> running tax-collected total, and nothing persisted this run's
+      *> tax figures anywhere another program could read them. Added
+      *> WS-TOTAL-TAX-COLLECTED and a new TAX-SUMMARY-FILE
+      *> (TAXSUMRY.DAT) that one line is appended to per run, the same
+      *> way Accept-Date appends one DATE-LOG-FILE entry per run, so
+      *> End-Of-Day-Report can pick up today's tax-collected figure.
+      *> 09 Aug 2026 MK - Review fix: WS-ROUNDING-DIFF only carried two
+      *> decimal places, so subtracting the four-decimal
+      *> WS-UNROUNDED-AFTER-TAX from the two-decimal afterTax always
+      *> truncated to zero and WS-ROUNDING-VARIANCE never moved.
+      *> WS-ROUNDING-DIFF and WS-ROUNDING-VARIANCE both now carry four
+      *> decimal places so the fractional remainder is actually kept.
+      *> 09 Aug 2026 MK - Review fix: Check-File-Status no longer
+      *> STOP RUNs the whole run unit itself on a retry-limit abend -
+      *> that would have killed Master-Driver's run too, not just
+      *> this program's, contradicting the GOBACK-to-caller change
+      *> made when this became callable. Begin now tests
+      *> WS-ABEND-OCCURRED right after Open-Sales-Trans-File and
+      *> GOBACKs itself if it is set.
+      *> 09 Aug 2026 MK - Review fix: a restart used to reposition
+      *> past the skipped sales with Read-Sales-Trans alone, so the
+      *> totals a restarted run wrote to TAX-SUMMARY-FILE only
+      *> covered the post-restart records. Restart-From-Checkpoint
+      *> now re-derives the skipped records' contribution from the
+      *> checkpoint file itself instead of re-reading and discarding
+      *> them, so a restarted run's totals - and the tax-collected
+      *> figure End-Of-Day-Report reads off TAX-SUMMARY-FILE - cover
+      *> the whole day, not just the records processed after restart.
+
+       ENVIRONMENT DIVISION.
+       CONFIGURATION SECTION.
+       SPECIAL-NAMES.
+           CURRENCY SIGN IS "$".
+
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT SALES-TRANS-FILE ASSIGN TO "SALESTRN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SALES-TRANS-STATUS.
+
+           SELECT CHECKPOINT-FILE ASSIGN TO "SALESCK.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS CHECKPOINT-STATUS.
+
+           SELECT TAX-SUMMARY-FILE ASSIGN TO "TAXSUMRY.DAT"
+               ORGANIZATION IS LINE SEQUENTIAL
+               FILE STATUS IS TAX-SUMMARY-STATUS.
+
+           COPY ERRLOGSL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  SALES-TRANS-FILE.
+       01  SALES-TRANS-RECORD.
+           02  ST-BEFORE-TAX       PIC 9(5)V99.
+           02  ST-JURISDICTION     PIC X(2).
+           02  ST-EXEMPTION-CODE   PIC X.
+               88 ST-IS-EXEMPT     VALUE "Y".
+
+       FD  CHECKPOINT-FILE.
+       01  CHECKPOINT-RECORD.
+           02  CKPT-RECORDS-READ        PIC 9(7).
+           02  CKPT-TRANS-COUNT         PIC 9(5).
+           02  CKPT-EXEMPT-COUNT        PIC 9(5).
+           02  CKPT-EXCEPTION-COUNT     PIC 9(5).
+           02  CKPT-TOTAL-BEFORE-TAX    PIC 9(7)V99.
+           02  CKPT-TOTAL-AFTER-TAX     PIC 9(7)V99.
+           02  CKPT-TOTAL-TAX-COLLECTED PIC 9(7)V99.
+           02  CKPT-ROUNDING-VARIANCE   PIC S9(7)V9(4).
+
+       FD  TAX-SUMMARY-FILE.
+       01  TAX-SUMMARY-RECORD.
+           02  TXS-TRANS-COUNT         PIC 9(5).
+           02  FILLER                  PIC X(1).
+           02  TXS-TOTAL-BEFORE-TAX    PIC 9(7)V99.
+           02  FILLER                  PIC X(1).
+           02  TXS-TOTAL-TAX-COLLECTED PIC 9(7)V99.
+           02  FILLER                  PIC X(1).
+           02  TXS-TOTAL-AFTER-TAX     PIC 9(7)V99.
+
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
-       01 beforeTax    PIC 999V99  VALUE 123.45.
-       01 salesTaxRate PIC V999    VALUE .065.
-       01 afterTax     PIC 999.99.
+       01 SALES-TRANS-STATUS  PIC XX.
+       01 CHECKPOINT-STATUS   PIC XX.
+       01 TAX-SUMMARY-STATUS  PIC XX.
+           COPY FILESTAT.
+       01 WS-CHECKPOINT-INTERVAL PIC 9(5)  VALUE 00050.
+       01 WS-RECORDS-READ        PIC 9(7)  VALUE ZERO.
+       01 WS-RESTART-SKIP-COUNT  PIC 9(7)  VALUE ZERO.
+       01 WS-CKPT-QUOTIENT       PIC 9(5)  VALUE ZERO.
+       01 WS-CKPT-REMAINDER      PIC 9(5)  VALUE ZERO.
+       01 beforeTax    PIC 9(5)V99 VALUE ZERO.
+       01 salesTaxRate PIC V9999   VALUE .0650.
+       01 afterTax     PIC 9(5)V99 VALUE ZERO.
+
+       01 WS-UNROUNDED-AFTER-TAX  PIC 9(5)V9(4) VALUE ZERO.
+       01 WS-ROUNDING-DIFF        PIC S9(5)V9(4) VALUE ZERO.
+       01 WS-ROUNDING-VARIANCE    PIC S9(7)V9(4) VALUE ZERO.
+
+       01 TAX-RATE-TABLE-VALUES.
+           02 FILLER PIC X(6) VALUE "CA0725".
+           02 FILLER PIC X(6) VALUE "NY0400".
+           02 FILLER PIC X(6) VALUE "OR0000".
+           02 FILLER PIC X(6) VALUE "TX0625".
+           02 FILLER PIC X(6) VALUE "WA0650".
+
+       01 TAX-RATE-TABLE-AREA REDEFINES TAX-RATE-TABLE-VALUES.
+           02 TAX-RATE-ENTRY OCCURS 5 TIMES
+                              ASCENDING KEY IS TR-JURISDICTION
+                              INDEXED BY TR-IDX.
+               03 TR-JURISDICTION  PIC X(2).
+               03 TR-RATE          PIC V9999.
+
+       01 WS-JURISDICTION-FOUND   PIC X VALUE "N".
+           88 JURISDICTION-IS-KNOWN VALUE "Y".
+
+       01 WS-EOF-SWITCH        PIC X VALUE "N".
+           88 END-OF-SALES-TRANS VALUE "Y".
+
+       01 WS-TRANS-COUNT       PIC 9(5) VALUE ZERO.
+       01 WS-EXEMPT-COUNT      PIC 9(5) VALUE ZERO.
+       01 WS-EXCEPTION-COUNT   PIC 9(5) VALUE ZERO.
+       01 WS-TOTAL-BEFORE-TAX  PIC 9(7)V99 VALUE ZERO.
+       01 WS-TOTAL-AFTER-TAX   PIC 9(7)V99 VALUE ZERO.
+       01 WS-TOTAL-TAX-COLLECTED PIC 9(7)V99 VALUE ZERO.
+       01 WS-BEFORE-TAX-EDIT   PIC $9,999,999.99.
+       01 WS-AFTER-TAX-EDIT    PIC $9,999,999.99.
+       01 WS-TAX-COLLECTED-EDIT PIC $9,999,999.99.
 
        PROCEDURE DIVISION.
        Begin.
-           COMPUTE afterTax ROUNDED = beforeTax + (beforeTax * salesTaxR
-      -    ate)
-           PERFORM DisplayGreeting 10 TIMES.
-           STOP RUN.
+           MOVE "TAX" TO ERR-PROGRAM-ID
+           PERFORM Open-Sales-Trans-File
+           IF ABEND-OCCURRED
+               GOBACK
+           END-IF
+           PERFORM Restart-From-Checkpoint
+
+           PERFORM Read-Sales-Trans
+           PERFORM UNTIL END-OF-SALES-TRANS
+               PERFORM Process-Sale
+               PERFORM Write-Checkpoint-If-Due
+               PERFORM Read-Sales-Trans
+           END-PERFORM
+
+           CLOSE SALES-TRANS-FILE
+           PERFORM DisplayGreeting
+           PERFORM Write-Tax-Summary
+           PERFORM Clear-Checkpoint
+           GOBACK.
+
+       Open-Sales-Trans-File.
+           MOVE "SALESTRN.DAT" TO WS-ABEND-FILE-NAME
+           MOVE ZERO TO WS-ABEND-RETRY-COUNT
+           PERFORM Try-Open-Sales-Trans
+               UNTIL SALES-TRANS-STATUS = "00"
+                  OR WS-ABEND-RETRY-COUNT >= 3.
+
+       Try-Open-Sales-Trans.
+           OPEN INPUT SALES-TRANS-FILE
+           MOVE SALES-TRANS-STATUS TO WS-ABEND-STATUS
+           PERFORM Check-File-Status.
+
+      *> A prior run's checkpoint, if any, records how many sales it
+      *> had already read and the running totals as of that point;
+      *> those records are re-read and discarded here so a restarted
+      *> run's file position picks up where the last one left off,
+      *> and the checkpoint's totals are restored into the working
+      *> totals so the summary this run eventually writes covers the
+      *> whole day, not just the sales processed after the restart.
+      *> No checkpoint on file is the normal case for a fresh run,
+      *> not an error, so it is not run through the retry/abend
+      *> routine the way a missing SALES-TRANS-FILE would be.
+       Restart-From-Checkpoint.
+           MOVE ZERO TO WS-RESTART-SKIP-COUNT
+           OPEN INPUT CHECKPOINT-FILE
+           IF CHECKPOINT-STATUS = "00"
+               READ CHECKPOINT-FILE
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       MOVE CKPT-RECORDS-READ TO WS-RESTART-SKIP-COUNT
+                       MOVE CKPT-TRANS-COUNT  TO WS-TRANS-COUNT
+                       MOVE CKPT-EXEMPT-COUNT TO WS-EXEMPT-COUNT
+                       MOVE CKPT-EXCEPTION-COUNT TO WS-EXCEPTION-COUNT
+                       MOVE CKPT-TOTAL-BEFORE-TAX TO WS-TOTAL-BEFORE-TAX
+                       MOVE CKPT-TOTAL-AFTER-TAX  TO WS-TOTAL-AFTER-TAX
+                       MOVE CKPT-TOTAL-TAX-COLLECTED
+                           TO WS-TOTAL-TAX-COLLECTED
+                       MOVE CKPT-ROUNDING-VARIANCE
+                           TO WS-ROUNDING-VARIANCE
+               END-READ
+               CLOSE CHECKPOINT-FILE
+           END-IF
+           IF WS-RESTART-SKIP-COUNT > ZERO
+               DISPLAY "SALESCK.DAT: RESTARTING AFTER "
+                   WS-RESTART-SKIP-COUNT " SALES ALREADY PROCESSED"
+               PERFORM Read-Sales-Trans WS-RESTART-SKIP-COUNT TIMES
+           END-IF.
+
+       Read-Sales-Trans.
+           READ SALES-TRANS-FILE
+               AT END
+                   SET END-OF-SALES-TRANS TO TRUE
+           END-READ
+           IF NOT END-OF-SALES-TRANS
+               ADD 1 TO WS-RECORDS-READ
+           END-IF.
 
+      *> Every WS-CHECKPOINT-INTERVAL sales, the count read so far is
+      *> filed to SALESCK.DAT so a job that dies partway through a
+      *> long batch can be restarted without re-remitting sales
+      *> already processed.
+       Write-Checkpoint-If-Due.
+           DIVIDE WS-RECORDS-READ BY WS-CHECKPOINT-INTERVAL
+               GIVING WS-CKPT-QUOTIENT
+               REMAINDER WS-CKPT-REMAINDER
+           IF WS-CKPT-REMAINDER = ZERO
+               PERFORM Write-Checkpoint
+           END-IF.
+
+       Write-Checkpoint.
+           OPEN OUTPUT CHECKPOINT-FILE
+           MOVE WS-RECORDS-READ         TO CKPT-RECORDS-READ
+           MOVE WS-TRANS-COUNT          TO CKPT-TRANS-COUNT
+           MOVE WS-EXEMPT-COUNT         TO CKPT-EXEMPT-COUNT
+           MOVE WS-EXCEPTION-COUNT      TO CKPT-EXCEPTION-COUNT
+           MOVE WS-TOTAL-BEFORE-TAX     TO CKPT-TOTAL-BEFORE-TAX
+           MOVE WS-TOTAL-AFTER-TAX      TO CKPT-TOTAL-AFTER-TAX
+           MOVE WS-TOTAL-TAX-COLLECTED  TO CKPT-TOTAL-TAX-COLLECTED
+           MOVE WS-ROUNDING-VARIANCE    TO CKPT-ROUNDING-VARIANCE
+           WRITE CHECKPOINT-RECORD
+           CLOSE CHECKPOINT-FILE.
+
+      *> A run that reaches end of file needs no further restart
+      *> point; the checkpoint - including the totals restored by
+      *> Restart-From-Checkpoint above - is reset to zero so a later
+      *> run starts fresh at the top of SALES-TRANS-FILE instead of
+      *> skipping it or carrying today's totals into tomorrow's run.
+       Clear-Checkpoint.
+           MOVE ZERO TO WS-RECORDS-READ
+           MOVE ZERO TO WS-TRANS-COUNT
+           MOVE ZERO TO WS-EXEMPT-COUNT
+           MOVE ZERO TO WS-EXCEPTION-COUNT
+           MOVE ZERO TO WS-TOTAL-BEFORE-TAX
+           MOVE ZERO TO WS-TOTAL-AFTER-TAX
+           MOVE ZERO TO WS-TOTAL-TAX-COLLECTED
+           MOVE ZERO TO WS-ROUNDING-VARIANCE
+           PERFORM Write-Checkpoint.
+
+       Process-Sale.
+           ADD 1 TO WS-TRANS-COUNT
+           MOVE ST-BEFORE-TAX TO beforeTax
+           IF ST-IS-EXEMPT
+               ADD 1 TO WS-EXEMPT-COUNT
+               MOVE beforeTax TO afterTax
+               MOVE ZERO TO WS-ROUNDING-DIFF
+           ELSE
+               PERFORM Lookup-Tax-Rate
+               IF JURISDICTION-IS-KNOWN
+                   COMPUTE WS-UNROUNDED-AFTER-TAX =
+                       beforeTax + (beforeTax * salesTaxRate)
+                   COMPUTE afterTax ROUNDED =
+                       beforeTax + (beforeTax * salesTaxRate)
+                   COMPUTE WS-ROUNDING-DIFF =
+                       afterTax - WS-UNROUNDED-AFTER-TAX
+                   ADD WS-ROUNDING-DIFF TO WS-ROUNDING-VARIANCE
+                   COMPUTE WS-TOTAL-TAX-COLLECTED =
+                       WS-TOTAL-TAX-COLLECTED + (afterTax - beforeTax)
+               ELSE
+                   ADD 1 TO WS-EXCEPTION-COUNT
+                   MOVE "ST-JURISDICTION " TO ERR-FIELD-NAME
+                   MOVE SPACES            TO ERR-INCOMING-VALUE
+                   STRING "AMT=" ST-BEFORE-TAX " JUR=" ST-JURISDICTION
+                       DELIMITED BY SIZE INTO ERR-INCOMING-VALUE
+                   MOVE "Unknown jurisdiction code, sale skipped" TO
+                       ERR-MESSAGE
+                   PERFORM Write-Error-Log
+                   MOVE ZERO TO afterTax
+               END-IF
+           END-IF
+           DISPLAY "Sale " WS-TRANS-COUNT ": beforeTax=" beforeTax
+               " jurisdiction=" ST-JURISDICTION " afterTax=" afterTax
+           ADD beforeTax TO WS-TOTAL-BEFORE-TAX
+           ADD afterTax  TO WS-TOTAL-AFTER-TAX.
+
+      *> TAX-RATE-TABLE is loaded ascending on jurisdiction; an
+      *> unmatched code means the sale is skipped, not taxed at zero.
+       Lookup-Tax-Rate.
+           MOVE "N" TO WS-JURISDICTION-FOUND
+           SEARCH ALL TAX-RATE-ENTRY
+               WHEN TR-JURISDICTION (TR-IDX) = ST-JURISDICTION
+                   SET JURISDICTION-IS-KNOWN TO TRUE
+                   MOVE TR-RATE (TR-IDX) TO salesTaxRate
+           END-SEARCH.
+
+      *> Daily remittance summary: what actually gets keyed into the
+      *> tax filing, plus the rounding variance auditors ask about.
        DisplayGreeting.
-           DISPLAY "After tax amount is " afterTax.
+           DISPLAY "==== Daily Tax Remittance Summary ====".
+           DISPLAY "Transactions processed: " WS-TRANS-COUNT.
+           DISPLAY "Exempt sales          : " WS-EXEMPT-COUNT.
+           DISPLAY "Exceptions logged     : " WS-EXCEPTION-COUNT.
+           MOVE WS-TOTAL-BEFORE-TAX     TO WS-BEFORE-TAX-EDIT
+           MOVE WS-TOTAL-AFTER-TAX      TO WS-AFTER-TAX-EDIT
+           MOVE WS-TOTAL-TAX-COLLECTED  TO WS-TAX-COLLECTED-EDIT
+           DISPLAY "Total sales before tax: " WS-BEFORE-TAX-EDIT.
+           DISPLAY "Total tax collected   : " WS-TAX-COLLECTED-EDIT.
+           DISPLAY "Total tax remitted    : " WS-AFTER-TAX-EDIT.
+           DISPLAY "Rounding variance     : " WS-ROUNDING-VARIANCE.
+
+      *> Tax-Demo appends one summary line per run to TAX-SUMMARY-FILE,
+      *> the same way Accept-Date appends one entry per run to
+      *> DATE-LOG-FILE, so End-Of-Day-Report can read today's
+      *> tax-collected figure back without recomputing it itself.
+       Write-Tax-Summary.
+           OPEN EXTEND TAX-SUMMARY-FILE
+           IF TAX-SUMMARY-STATUS = "35"
+               OPEN OUTPUT TAX-SUMMARY-FILE
+               CLOSE TAX-SUMMARY-FILE
+               OPEN EXTEND TAX-SUMMARY-FILE
+           END-IF
+           MOVE SPACES              TO TAX-SUMMARY-RECORD
+           MOVE WS-TRANS-COUNT      TO TXS-TRANS-COUNT
+           MOVE WS-TOTAL-BEFORE-TAX TO TXS-TOTAL-BEFORE-TAX
+           MOVE WS-TOTAL-TAX-COLLECTED TO TXS-TOTAL-TAX-COLLECTED
+           MOVE WS-TOTAL-AFTER-TAX  TO TXS-TOTAL-AFTER-TAX
+           WRITE TAX-SUMMARY-RECORD
+           CLOSE TAX-SUMMARY-FILE.
+
+           COPY ERRLOGWR.
+           COPY FILERTRY.
+       END PROGRAM HELLO-WORLD.
