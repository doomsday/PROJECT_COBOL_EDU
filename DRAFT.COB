@@ -3,46 +3,405 @@
        AUTHOR. Mike Korolevsky.
        DATE-WRITTEN. 21 July 2022.
 
+      *> 08 Aug 2026 MK - StudentRec was a single hardcoded in-memory
+      *> record; replaced with a real indexed STUDENT-MASTER file fed
+      *> by STUDENT-TXN-FILE add/change/delete transactions so student
+      *> data persists between runs.
+      *> 08 Aug 2026 MK - MOVE 12.4 TO NumOfEmployees was quietly
+      *> dropping the fractional headcount; incoming headcount is now
+      *> captured at full precision and any fractional part is logged
+      *> to EXCEPTION-FILE before the truncating MOVE.
+      *> 08 Aug 2026 MK - Members/Total were one hardcoded pair; now
+      *> reads COST-CENTER-FILE and prints a per-department average
+      *> plus a company-wide grand total line.
+      *> 08 Aug 2026 MK - MultSum's SIZE ERROR used to just DISPLAY a
+      *> warning and fall through to DISPLAY MultSum anyway; overflow
+      *> is now logged to EXCEPTION-FILE and the stale DISPLAY skipped.
+      *> 08 Aug 2026 MK - Num1-Num4 were a fixed four-field ADD; now
+      *> sums however many amounts SUM-CONTROL-FILE holds, so the list
+      *> of amounts to total is no longer wired into the program.
+      *> 09 Aug 2026 MK - STUDENT-TXN/STUDENT-MASTER now carry a birth
+      *> date; a newly added student's age is printed via the shared
+      *> AGE-CALC routine instead of the birthdate just being filed.
+      *> 09 Aug 2026 MK - Rejected records now go to the shared
+      *> ERROR-LOG-FILE (ERRLOG/ERRLOGSL/ERRLOGWR copybooks) instead of
+      *> a program-private DRAFTEXC.DAT.
+      *> 09 Aug 2026 MK - STUDENT-TXN-FILE, COST-CENTER-FILE and
+      *> SUM-CONTROL-FILE now open with a FILE STATUS clause and the
+      *> shared FILESTAT/FILERTRY retry routine instead of letting a
+      *> missing or locked file crash with a raw abend.
+      *> 09 Aug 2026 MK - Callable from Master-Driver: takes an
+      *> optional LK-TODAY-DATE parameter so the run date Accept-Date
+      *> already derived can be reused instead of re-ACCEPTing it;
+      *> still ACCEPTs its own date when run standalone. STOP RUN
+      *> changed to GOBACK so a caller regains control.
+      *> 09 Aug 2026 MK - Review fix: a department with CC-MEMBERS =
+      *> ZERO used to abend the DIVIDE for its own average; guarded
+      *> the same way the company-wide grand average already was.
+      *> 09 Aug 2026 MK - Review fix: Edit-Headcount moved the numeric
+      *> WS-INCOMING-HEADCOUNT straight into the alphanumeric
+      *> ERR-INCOMING-VALUE, which copies raw digit characters with no
+      *> decimal point, so 12.4 logged as "0124" and hid the very
+      *> fractional digit the message exists to report. Built as a
+      *> labelled STRING instead, the same way every other program in
+      *> this system logs a numeric offender.
+      *> 09 Aug 2026 MK - Review fix: Check-File-Status no longer
+      *> STOP RUNs the whole run unit itself on a retry-limit abend -
+      *> that would have killed Master-Driver's run too, not just this
+      *> program's, contradicting the GOBACK-to-caller change made
+      *> when this became callable. Each of the three Open-*-File
+      *> paragraphs' callers now checks WS-ABEND-OCCURRED right after
+      *> the open and skips its remaining work if it is set, and Begin
+      *> GOBACKs itself as soon as any one of them comes back abended.
+
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT STUDENT-TXN-FILE ASSIGN TO "STUDENTTXN.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS STUDENT-TXN-STATUS.
+
+           SELECT STUDENT-MASTER-FILE ASSIGN TO "STUDENTM.DAT"
+               ORGANIZATION IS INDEXED
+               ACCESS MODE IS DYNAMIC
+               RECORD KEY IS STM-STUDENT-ID
+               FILE STATUS IS STUDENT-MASTER-STATUS.
+
+           SELECT COST-CENTER-FILE ASSIGN TO "COSTCTR.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS COST-CENTER-STATUS.
+
+           SELECT SUM-CONTROL-FILE ASSIGN TO "SUMCTL.DAT"
+               ORGANIZATION IS SEQUENTIAL
+               FILE STATUS IS SUM-CONTROL-STATUS.
+
+           COPY ERRLOGSL.
 
        DATA DIVISION.
+       FILE SECTION.
+       FD  STUDENT-TXN-FILE.
+       01  STUDENT-TXN-RECORD.
+           02  STU-TXN-CODE        PIC X.
+               88 IS-ADD-TXN       VALUE "A".
+               88 IS-CHANGE-TXN    VALUE "C".
+               88 IS-DELETE-TXN    VALUE "D".
+           02  STU-TXN-ID          PIC 9(7).
+           02  STU-TXN-NAME        PIC X(21).
+           02  STU-TXN-BIRTH-DATE  PIC 9(8).
+
+       FD  STUDENT-MASTER-FILE.
+       01  STUDENT-MASTER-RECORD.
+           02  STM-STUDENT-ID      PIC 9(7).
+           02  STM-STUDENT-NAME    PIC X(21).
+           02  STM-BIRTH-DATE      PIC 9(8).
+
+       FD  COST-CENTER-FILE.
+       01  COST-CENTER-RECORD.
+           02  CC-DEPT-NAME        PIC X(15).
+           02  CC-MEMBERS          PIC 999V.
+           02  CC-TOTAL            PIC 999V.
+
+       FD  SUM-CONTROL-FILE.
+       01  SUM-CONTROL-RECORD.
+           02  SC-AMOUNT           PIC 9V.
+
+           COPY ERRLOG.
+
        WORKING-STORAGE SECTION.
        01 Surname         PIC X(8)  VALUE "COUGHLAN".
+
+      *> Incoming headcount as fed to us, kept at full precision so
+      *> Edit-Headcount can see whatever NumOfEmployees' PIC 999V
+      *> would otherwise silently drop.
+       01 WS-INCOMING-HEADCOUNT  PIC 999V9 VALUE 12.4.
+       01 WS-INCOMING-HEADCOUNT-R REDEFINES WS-INCOMING-HEADCOUNT.
+           02 WS-INCOMING-HC-WHOLE    PIC 999.
+           02 WS-INCOMING-HC-FRACTION PIC 9.
+
        01 NumOfEmployees  PIC 999V.
        01 NumOfEmployees2 PIC 999V.
        01 VoidString      PIC X(8).
-       01 StudentRec.
-           02 StudentId   PIC 9(7)  VALUE 1205621.
-           02 StudentName PIC X(21) VALUE "WIlliam".
        01 VDate           PIC 9(8)  VALUE ZEROS.
-       01 Members         PIC 999V  VALUE 888.
-       01 Total           PIC 999V  VALUE 444.
-       01 MemberAverage   PIC 999V  VALUE ZEROS.
        01 MultSum         PIC 9V    VALUE ZERO.
-       01 Num1            PIC 9V    VALUE 1.
-       01 Num2            PIC 9V    VALUE 1.
-       01 Num3            PIC 9V    VALUE 1.
-       01 Num4            PIC 9V    VALUE 0.
-       01 NumResult       PIC 9V    VALUE 1.
-
-       PROCEDURE DIVISION.
-       MOVE "FITZWILLIAM" TO Surname.
-       DISPLAY Surname.
-       MOVE 12.4 TO NumOfEmployees.
-       DISPLAY "NumOfEmployees: " NumOfEmployees.
-       MOVE NumOfEmployees TO NumOfEmployees2.
-       DISPLAY "NumOfEmployees2: " NumOfEmployees2.
-       DISPLAY VoidString.
-       DISPLAY StudentRec.
-       DISPLAY 1 ","  2  "," 3 "." Surname
-       ACCEPT VDate FROM DATE YYYYMMDD.
-       DISPLAY VDate.
-       DIVIDE Members INTO Total GIVING MemberAverage.
-       DISPLAY "MemberAverage: " MemberAverage.
-       COMPUTE MultSum = Total + Members
-           ON SIZE ERROR DISPLAY "Alert: MultSum is too small to hold "
-      -    "the result"
-       END-COMPUTE.
-       DISPLAY MultSum.
-       ADD Num1, Num2, Num3, Num4 GIVING NumResult.
-       DISPLAY "NumResult: " NumResult ", Num4: " Num4.
-       STOP RUN.
+       01 NumResult       PIC 9V    VALUE ZERO.
+
+       01 STUDENT-MASTER-STATUS    PIC XX.
+       01 WS-STUDENT-TXN-EOF       PIC X VALUE "N".
+           88 END-OF-STUDENT-TXN  VALUE "Y".
+       01 WS-STUDENT-ADD-COUNT     PIC 9(5) VALUE ZERO.
+       01 WS-STUDENT-CHANGE-COUNT  PIC 9(5) VALUE ZERO.
+       01 WS-STUDENT-DELETE-COUNT  PIC 9(5) VALUE ZERO.
+       01 WS-STUDENT-ERROR-COUNT   PIC 9(5) VALUE ZERO.
+
+       01 WS-COST-CENTER-EOF       PIC X VALUE "N".
+           88 END-OF-COST-CENTERS VALUE "Y".
+       01 WS-DEPT-AVERAGE          PIC 999V  VALUE ZEROS.
+       01 WS-GRAND-MEMBERS         PIC 9(5)V VALUE ZERO.
+       01 WS-GRAND-TOTAL           PIC 9(5)V VALUE ZERO.
+       01 WS-GRAND-AVERAGE         PIC 9(5)V VALUE ZEROS.
+       01 WS-MULTSUM-OK            PIC X VALUE "Y".
+           88 MULTSUM-IS-VALID     VALUE "Y".
+
+       01 WS-SUM-CONTROL-EOF       PIC X VALUE "N".
+           88 END-OF-SUM-CONTROL  VALUE "Y".
+       01 WS-SUM-COUNT             PIC 9(5) VALUE ZERO.
+       01 WS-STUDENT-AGE           PIC 999.
+
+       01 STUDENT-TXN-STATUS       PIC XX.
+       01 COST-CENTER-STATUS       PIC XX.
+       01 SUM-CONTROL-STATUS       PIC XX.
+
+           COPY FILESTAT.
+
+       LINKAGE SECTION.
+       01 LK-TODAY-DATE            PIC 9(8).
+
+       PROCEDURE DIVISION USING OPTIONAL LK-TODAY-DATE.
+       Begin.
+           MOVE "DRAFT" TO ERR-PROGRAM-ID
+           MOVE "FITZWILLIAM" TO Surname.
+           DISPLAY Surname.
+           PERFORM Edit-Headcount
+           MOVE WS-INCOMING-HEADCOUNT TO NumOfEmployees.
+           DISPLAY "NumOfEmployees: " NumOfEmployees.
+           MOVE NumOfEmployees TO NumOfEmployees2.
+           DISPLAY "NumOfEmployees2: " NumOfEmployees2.
+           DISPLAY VoidString.
+           IF LK-TODAY-DATE NUMERIC AND LK-TODAY-DATE NOT = ZERO
+               MOVE LK-TODAY-DATE TO VDate
+           ELSE
+               ACCEPT VDate FROM DATE YYYYMMDD
+           END-IF
+           DISPLAY VDate.
+           PERFORM Maintain-Student-Master.
+           IF ABEND-OCCURRED
+               GOBACK
+           END-IF
+           DISPLAY 1 ","  2  "," 3 "." Surname
+           PERFORM Print-Department-Report.
+           IF ABEND-OCCURRED
+               GOBACK
+           END-IF
+           PERFORM Compute-Mult-Sum.
+           PERFORM Sum-Control-Amounts.
+           IF ABEND-OCCURRED
+               GOBACK
+           END-IF
+           DISPLAY "NumResult: " NumResult " (" WS-SUM-COUNT
+               " amounts summed)".
+           GOBACK.
+
+      *> NumOfEmployees has zero decimal places; flag headcount values
+      *> that carry a fractional part instead of letting it vanish.
+       Edit-Headcount.
+           IF WS-INCOMING-HC-FRACTION NOT = ZERO
+               MOVE "NumOfEmployees  " TO ERR-FIELD-NAME
+               MOVE SPACES TO ERR-INCOMING-VALUE
+               STRING "HEADCOUNT=" WS-INCOMING-HC-WHOLE "."
+                      WS-INCOMING-HC-FRACTION
+                   DELIMITED BY SIZE INTO ERR-INCOMING-VALUE
+               MOVE
+      -          "Fractional headcount truncated to whole employees"
+                   TO ERR-MESSAGE
+               PERFORM Write-Error-Log
+           END-IF.
+
+      *> Reads COST-CENTER-FILE one department per record, prints a
+      *> per-department average, and accumulates a company-wide grand
+      *> total/average line.
+       Print-Department-Report.
+           PERFORM Open-Cost-Center-File
+           IF NOT ABEND-OCCURRED
+               PERFORM Read-Cost-Center
+               PERFORM UNTIL END-OF-COST-CENTERS
+                   IF CC-MEMBERS NOT = ZERO
+                       DIVIDE CC-MEMBERS INTO CC-TOTAL
+                           GIVING WS-DEPT-AVERAGE
+                   ELSE
+                       MOVE ZERO TO WS-DEPT-AVERAGE
+                   END-IF
+                   DISPLAY "Dept " CC-DEPT-NAME ": Members=" CC-MEMBERS
+                       " Total=" CC-TOTAL " Average=" WS-DEPT-AVERAGE
+                   ADD CC-MEMBERS TO WS-GRAND-MEMBERS
+                   ADD CC-TOTAL   TO WS-GRAND-TOTAL
+                   PERFORM Read-Cost-Center
+               END-PERFORM
+               CLOSE COST-CENTER-FILE
+               IF WS-GRAND-MEMBERS NOT = ZERO
+                   DIVIDE WS-GRAND-MEMBERS INTO WS-GRAND-TOTAL
+                       GIVING WS-GRAND-AVERAGE
+               END-IF
+               DISPLAY "Company: Members=" WS-GRAND-MEMBERS
+                   " Total=" WS-GRAND-TOTAL
+                   " Average=" WS-GRAND-AVERAGE
+           END-IF.
+
+       Open-Cost-Center-File.
+           MOVE "COSTCTR.DAT" TO WS-ABEND-FILE-NAME
+           MOVE ZERO TO WS-ABEND-RETRY-COUNT
+           PERFORM Try-Open-Cost-Center
+               UNTIL COST-CENTER-STATUS = "00"
+                  OR WS-ABEND-RETRY-COUNT >= 3.
+
+       Try-Open-Cost-Center.
+           OPEN INPUT COST-CENTER-FILE
+           MOVE COST-CENTER-STATUS TO WS-ABEND-STATUS
+           PERFORM Check-File-Status.
+
+       Read-Cost-Center.
+           READ COST-CENTER-FILE
+               AT END
+                   SET END-OF-COST-CENTERS TO TRUE
+           END-READ.
+
+      *> MultSum is too narrow to always hold Total + Members; on
+      *> overflow the bad value is logged to EXCEPTION-FILE and the
+      *> DISPLAY is skipped rather than printing whatever garbage the
+      *> COMPUTE left behind.
+       Compute-Mult-Sum.
+           SET MULTSUM-IS-VALID TO TRUE
+           COMPUTE MultSum = WS-GRAND-TOTAL + WS-GRAND-MEMBERS
+               ON SIZE ERROR
+                   MOVE "N" TO WS-MULTSUM-OK
+                   MOVE "MultSum         " TO ERR-FIELD-NAME
+                   MOVE WS-GRAND-TOTAL TO ERR-INCOMING-VALUE
+                   MOVE "Total + Members overflowed MultSum picture" TO
+                       ERR-MESSAGE
+                   PERFORM Write-Error-Log
+           END-COMPUTE
+           IF MULTSUM-IS-VALID
+               DISPLAY MultSum
+           END-IF.
+
+      *> Totals however many amounts SUM-CONTROL-FILE holds, instead
+      *> of a fixed Num1-Num4 pair of ADD operands.
+       Sum-Control-Amounts.
+           MOVE ZERO TO NumResult
+           PERFORM Open-Sum-Control-File
+           IF NOT ABEND-OCCURRED
+               PERFORM Read-Sum-Control
+               PERFORM UNTIL END-OF-SUM-CONTROL
+                   ADD SC-AMOUNT TO NumResult
+                   ADD 1 TO WS-SUM-COUNT
+                   PERFORM Read-Sum-Control
+               END-PERFORM
+               CLOSE SUM-CONTROL-FILE
+           END-IF.
+
+       Open-Sum-Control-File.
+           MOVE "SUMCTL.DAT" TO WS-ABEND-FILE-NAME
+           MOVE ZERO TO WS-ABEND-RETRY-COUNT
+           PERFORM Try-Open-Sum-Control
+               UNTIL SUM-CONTROL-STATUS = "00"
+                  OR WS-ABEND-RETRY-COUNT >= 3.
+
+       Try-Open-Sum-Control.
+           OPEN INPUT SUM-CONTROL-FILE
+           MOVE SUM-CONTROL-STATUS TO WS-ABEND-STATUS
+           PERFORM Check-File-Status.
+
+       Read-Sum-Control.
+           READ SUM-CONTROL-FILE
+               AT END
+                   SET END-OF-SUM-CONTROL TO TRUE
+           END-READ.
+
+      *> Applies a batch of add/change/delete transactions against
+      *> STUDENT-MASTER so enrollment data survives between runs.
+       Maintain-Student-Master.
+           PERFORM Open-Student-Files
+           IF NOT ABEND-OCCURRED
+               PERFORM Read-Student-Txn
+               PERFORM UNTIL END-OF-STUDENT-TXN
+                   PERFORM Apply-Student-Txn
+                   PERFORM Read-Student-Txn
+               END-PERFORM
+               CLOSE STUDENT-TXN-FILE
+               CLOSE STUDENT-MASTER-FILE
+               DISPLAY "Student master: " WS-STUDENT-ADD-COUNT
+                   " added, " WS-STUDENT-CHANGE-COUNT " changed, "
+                   WS-STUDENT-DELETE-COUNT " deleted, "
+                   WS-STUDENT-ERROR-COUNT " rejected"
+           END-IF.
+
+       Open-Student-Files.
+           MOVE "STUDENTTXN.DAT" TO WS-ABEND-FILE-NAME
+           MOVE ZERO TO WS-ABEND-RETRY-COUNT
+           PERFORM Try-Open-Student-Txn
+               UNTIL STUDENT-TXN-STATUS = "00"
+                  OR WS-ABEND-RETRY-COUNT >= 3
+           IF NOT ABEND-OCCURRED
+               OPEN I-O STUDENT-MASTER-FILE
+               IF STUDENT-MASTER-STATUS = "35"
+                   OPEN OUTPUT STUDENT-MASTER-FILE
+                   CLOSE STUDENT-MASTER-FILE
+                   OPEN I-O STUDENT-MASTER-FILE
+               END-IF
+           END-IF.
+
+       Try-Open-Student-Txn.
+           OPEN INPUT STUDENT-TXN-FILE
+           MOVE STUDENT-TXN-STATUS TO WS-ABEND-STATUS
+           PERFORM Check-File-Status.
+
+       Read-Student-Txn.
+           READ STUDENT-TXN-FILE
+               AT END
+                   SET END-OF-STUDENT-TXN TO TRUE
+           END-READ.
+
+       Apply-Student-Txn.
+           EVALUATE TRUE
+               WHEN IS-ADD-TXN
+                   PERFORM Add-Student
+               WHEN IS-CHANGE-TXN
+                   PERFORM Change-Student
+               WHEN IS-DELETE-TXN
+                   PERFORM Delete-Student
+               WHEN OTHER
+                   ADD 1 TO WS-STUDENT-ERROR-COUNT
+                   DISPLAY "Unknown student txn code: " STU-TXN-CODE
+           END-EVALUATE.
+
+       Add-Student.
+           MOVE STU-TXN-ID         TO STM-STUDENT-ID
+           MOVE STU-TXN-NAME       TO STM-STUDENT-NAME
+           MOVE STU-TXN-BIRTH-DATE TO STM-BIRTH-DATE
+           WRITE STUDENT-MASTER-RECORD
+               INVALID KEY
+                   ADD 1 TO WS-STUDENT-ERROR-COUNT
+                   DISPLAY "Duplicate StudentId on add: " STU-TXN-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-STUDENT-ADD-COUNT
+                   CALL "AGE-CALC" USING STU-TXN-BIRTH-DATE VDate
+                       WS-STUDENT-AGE
+                   DISPLAY "  Added " STU-TXN-NAME ", age "
+                       WS-STUDENT-AGE
+           END-WRITE.
+
+       Change-Student.
+           MOVE STU-TXN-ID TO STM-STUDENT-ID
+           READ STUDENT-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-STUDENT-ERROR-COUNT
+                   DISPLAY "StudentId not on file for change: "
+                       STU-TXN-ID
+               NOT INVALID KEY
+                   MOVE STU-TXN-NAME TO STM-STUDENT-NAME
+                   REWRITE STUDENT-MASTER-RECORD
+                   ADD 1 TO WS-STUDENT-CHANGE-COUNT
+           END-READ.
+
+       Delete-Student.
+           MOVE STU-TXN-ID TO STM-STUDENT-ID
+           DELETE STUDENT-MASTER-FILE
+               INVALID KEY
+                   ADD 1 TO WS-STUDENT-ERROR-COUNT
+                   DISPLAY "StudentId not on file for delete: "
+                       STU-TXN-ID
+               NOT INVALID KEY
+                   ADD 1 TO WS-STUDENT-DELETE-COUNT
+           END-DELETE.
+
+           COPY ERRLOGWR.
+           COPY FILERTRY.
