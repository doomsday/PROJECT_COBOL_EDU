@@ -0,0 +1,35 @@
+      *>----------------------------------------------------------
+      *> FILERTRY.CPY
+      *> Shared abend/retry paragraph. COPY into the PROCEDURE
+      *> DIVISION of any program that COPYs FILESTAT.CPY. Before
+      *> calling, MOVE the DD's logical file name to
+      *> WS-ABEND-FILE-NAME and its FILE STATUS value to
+      *> WS-ABEND-STATUS, then PERFORM Check-File-Status. A missing
+      *> or locked file gets a message an operator can act on
+      *> instead of a raw runtime abend; three failed attempts on
+      *> the same file set WS-ABEND-OCCURRED and RETURN-CODE 16.
+      *> STOP RUN here would end the whole run unit no matter how
+      *> deep the call chain, which is wrong for a program CALLed
+      *> from Master-Driver expecting to GOBACK on failure - so
+      *> Check-File-Status only raises the flag; the caller's own
+      *> open/retry paragraph is responsible for testing
+      *> ABEND-OCCURRED right after the retry loop and ending the
+      *> run the way that program normally does.
+      *>----------------------------------------------------------
+       Check-File-Status.
+           IF WS-ABEND-STATUS = "00" OR WS-ABEND-STATUS = "10"
+               MOVE ZERO TO WS-ABEND-RETRY-COUNT
+           ELSE
+               ADD 1 TO WS-ABEND-RETRY-COUNT
+               DISPLAY "FILE ERROR ON " WS-ABEND-FILE-NAME
+                   ": STATUS = " WS-ABEND-STATUS
+               IF WS-ABEND-RETRY-COUNT >= 3
+                   DISPLAY "RETRY LIMIT EXCEEDED FOR "
+                       WS-ABEND-FILE-NAME " - RUN ABORTED"
+                   MOVE 16 TO RETURN-CODE
+                   SET ABEND-OCCURRED TO TRUE
+               ELSE
+                   DISPLAY "RETRYING " WS-ABEND-FILE-NAME
+                       " (ATTEMPT " WS-ABEND-RETRY-COUNT " OF 3)"
+               END-IF
+           END-IF.
